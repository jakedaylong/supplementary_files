@@ -8,3 +8,11 @@
               10 FILLER              PIC X
                    VALUE IS "-".
               10 ZIP2                PIC 9(4).
+           05 INTERNATIONAL-ADDRESS-LINE-2 REDEFINES ADDRESS-LINE-2.
+              10 INTL-CITY               PIC X(20).
+              10 INTL-PROVINCE-OR-STATE  PIC X(10).
+           05 ADDRESS-LINE-3.
+              10 POSTAL-CODE         PIC X(10).
+              10 COUNTRY-CODE        PIC X(03).
+                 88 ADDR-COUNTRY-DOMESTIC     VALUE "US ".
+              10 COUNTRY-NAME        PIC X(15).
