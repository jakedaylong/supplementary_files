@@ -0,0 +1,316 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM:     AD007STD                                        *
+      *   TITLE:       ADDRESS STANDARDIZATION EXCEPTION REPORT        *
+      *                                                                *
+      *   NARRATIVE:   SCANS EVERY ADDRESS TABLE ENTRY ON THE CUSTOMER *
+      *                MASTER FOR KNOWN BAD-DATA PATTERNS THAT CREEP   *
+      *                IN THROUGH DATA ENTRY - ALL-ZERO ZIPS, FILLER-  *
+      *                PATTERN (ALL-NINES) ZIPS, CITY NAMES THAT ARE   *
+      *                NOT CONSISTENTLY UPPER CASE, AND PO BOX TEXT    *
+      *                RUN TOGETHER WITH A STREET ADDRESS IN ADDRESS-  *
+      *                LINE-1.  EACH HIT IS PRINTED TO A CLEANUP-QUEUE *
+      *                LISTING WITH THE CUSTOMER ID, ADDRESS TYPE,     *
+      *                OFFENDING FIELD, ITS VALUE, AND A REASON CODE   *
+      *                SO DATA ADMINISTRATION CAN WORK IT BEFORE THE   *
+      *                ADDRESS BOUNCES IN THE MAIL.                    *
+      *                                                                *
+      *   AUTHOR:        D. WHITFIELD, DATA ADMINISTRATION             *
+      *   INSTALLATION:  HOME OFFICE DATA CENTER                       *
+      *   DATE-WRITTEN:  08/09/2026                                    *
+      *   DATE-COMPILED:                                               *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   --------------------                                        *
+      *   08/09/2026  DLW  ORIGINAL VERSION.                           *
+      *   08/09/2026  DLW  THE FOUR CHECKS BELOW INTERPRET THE         *
+      *                    DOMESTIC CITY/STATE/ZIP VIEW OF AN ADDRESS  *
+      *                    TABLE ENTRY AND ARE MEANINGLESS (OR         *
+      *                    MISLEADING) AGAINST A FOREIGN ENTRY, WHICH  *
+      *                    OVERLAYS THOSE BYTES WITH THE INTERNATIONAL *
+      *                    REDEFINES.  THEY ARE NOW SKIPPED FOR ANY    *
+      *                    ENTRY THAT IS NOT DOMESTIC.                 *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 AD007STD.
+       AUTHOR.                     D. WHITFIELD.
+       INSTALLATION.               HOME OFFICE DATA CENTER.
+       DATE-WRITTEN.               08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER  ASSIGN TO CUSTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+
+           SELECT EXCEPTION-RPT    ASSIGN TO STDEXCRP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTMAS.
+
+       FD  EXCEPTION-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-REPORT-LINE     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CUSTMAS-STATUS        PIC XX              VALUE "00".
+       77  WS-EXCRPT-STATUS         PIC XX              VALUE "00".
+       77  WS-MASTER-EOF-SW         PIC X(01)           VALUE "N".
+           88 WS-MASTER-EOF-YES             VALUE "Y".
+       77  WS-PO-BOX-CT             PIC 9(02) COMP      VALUE ZERO.
+       77  WS-EXCEPTION-CT          PIC 9(07) COMP      VALUE ZERO.
+       77  WS-CUSTOMERS-READ-CT     PIC 9(07) COMP      VALUE ZERO.
+
+       01  WS-UPPER-CITY             PIC X(17).
+       01  WS-SPLIT-ADDRESS.
+           05 WS-BEFORE-PO-BOX       PIC X(40).
+           05 WS-AFTER-PO-BOX        PIC X(40).
+
+       01  WS-REPORT-HEADING.
+           05 FILLER                PIC X(34)
+                   VALUE "ADDRESS STANDARDIZATION EXCEPTIONS".
+           05 FILLER                PIC X(98) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 RD-CUSTOMER-ID        PIC 9(09).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 RD-ADDRESS-TYPE       PIC X(01).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 RD-FIELD-NAME         PIC X(17).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 RD-FIELD-VALUE        PIC X(40).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 RD-REASON-CD          PIC 9(02).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 RD-REASON-TEXT        PIC X(30).
+           05 FILLER                PIC X(18) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    0000-MAINLINE - PROGRAM CONTROL                              *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-CUSTOMER
+               THRU 2000-PROCESS-CUSTOMER-EXIT
+               UNTIL WS-MASTER-EOF-YES.
+
+           PERFORM 8000-TERMINATE
+               THRU 8000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    1000-INITIALIZE - OPEN FILES AND PRIME THE READ               *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  CUSTOMER-MASTER.
+           IF WS-CUSTMAS-STATUS NOT = "00"
+               DISPLAY "AD007STD - CUSTOMER MASTER OPEN ERROR "
+                       WS-CUSTMAS-STATUS
+               GO TO 9999-ABEND
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-RPT.
+           IF WS-EXCRPT-STATUS NOT = "00"
+               DISPLAY "AD007STD - EXCEPTION REPORT OPEN ERROR "
+                       WS-EXCRPT-STATUS
+               GO TO 9999-ABEND
+           END-IF.
+
+           WRITE EXCEPTION-REPORT-LINE FROM WS-REPORT-HEADING.
+
+           PERFORM 2100-READ-CUSTOMER
+               THRU 2100-READ-CUSTOMER-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-CUSTOMER - CHECK EVERY ADDRESS ON ONE MASTER    *
+      ******************************************************************
+       2000-PROCESS-CUSTOMER.
+           ADD 1 TO WS-CUSTOMERS-READ-CT.
+
+           PERFORM 2200-CHECK-ONE-ADDRESS
+               THRU 2200-CHECK-ONE-ADDRESS-EXIT
+               VARYING CM-ADDR-IDX FROM 1 BY 1
+               UNTIL CM-ADDR-IDX > CM-ADDRESS-COUNT.
+
+           PERFORM 2100-READ-CUSTOMER
+               THRU 2100-READ-CUSTOMER-EXIT.
+       2000-PROCESS-CUSTOMER-EXIT.
+           EXIT.
+
+       2100-READ-CUSTOMER.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-MASTER-EOF-SW
+           END-READ.
+       2100-READ-CUSTOMER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2200-CHECK-ONE-ADDRESS - RUN ALL STANDARDIZATION CHECKS      *
+      *    AGAINST ONE TABLE ENTRY                                      *
+      ******************************************************************
+       2200-CHECK-ONE-ADDRESS.
+           IF NOT ADDR-COUNTRY-DOMESTIC OF CM-ADDRESS (CM-ADDR-IDX)
+               GO TO 2200-CHECK-ONE-ADDRESS-EXIT
+           END-IF.
+
+           PERFORM 3000-CHECK-ZIP-ZERO
+               THRU 3000-CHECK-ZIP-ZERO-EXIT.
+
+           PERFORM 3100-CHECK-ZIP-FILLER
+               THRU 3100-CHECK-ZIP-FILLER-EXIT.
+
+           PERFORM 3200-CHECK-CITY-CASE
+               THRU 3200-CHECK-CITY-CASE-EXIT.
+
+           PERFORM 3300-CHECK-PO-BOX-JAM
+               THRU 3300-CHECK-PO-BOX-JAM-EXIT.
+       2200-CHECK-ONE-ADDRESS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-CHECK-ZIP-ZERO - ZIP1 OF ZERO MEANS NO ZIP ON FILE       *
+      ******************************************************************
+       3000-CHECK-ZIP-ZERO.
+           IF ZIP1 OF CM-ADDRESS (CM-ADDR-IDX) = ZERO
+               MOVE "ZIP1"                TO RD-FIELD-NAME
+               MOVE ZIP1 OF CM-ADDRESS (CM-ADDR-IDX)
+                                          TO RD-FIELD-VALUE
+               MOVE 01                    TO RD-REASON-CD
+               MOVE "ALL-ZERO ZIP CODE"    TO RD-REASON-TEXT
+               PERFORM 9000-WRITE-EXCEPTION-LINE
+                   THRU 9000-WRITE-EXCEPTION-LINE-EXIT
+           END-IF.
+       3000-CHECK-ZIP-ZERO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3100-CHECK-ZIP-FILLER - ALL-NINES FILLER-PATTERN ZIP          *
+      ******************************************************************
+       3100-CHECK-ZIP-FILLER.
+           IF ZIP1 OF CM-ADDRESS (CM-ADDR-IDX) = 99999
+               MOVE "ZIP1"                TO RD-FIELD-NAME
+               MOVE ZIP1 OF CM-ADDRESS (CM-ADDR-IDX)
+                                          TO RD-FIELD-VALUE
+               MOVE 02                    TO RD-REASON-CD
+               MOVE "FILLER-PATTERN ZIP"   TO RD-REASON-TEXT
+               PERFORM 9000-WRITE-EXCEPTION-LINE
+                   THRU 9000-WRITE-EXCEPTION-LINE-EXIT
+           END-IF.
+
+           IF ZIP2 OF CM-ADDRESS (CM-ADDR-IDX) = 9999
+               MOVE "ZIP2"                TO RD-FIELD-NAME
+               MOVE ZIP2 OF CM-ADDRESS (CM-ADDR-IDX)
+                                          TO RD-FIELD-VALUE
+               MOVE 02                    TO RD-REASON-CD
+               MOVE "FILLER-PATTERN ZIP"   TO RD-REASON-TEXT
+               PERFORM 9000-WRITE-EXCEPTION-LINE
+                   THRU 9000-WRITE-EXCEPTION-LINE-EXIT
+           END-IF.
+       3100-CHECK-ZIP-FILLER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3200-CHECK-CITY-CASE - CITY NAME NOT CONSISTENTLY UPPER CASE *
+      ******************************************************************
+       3200-CHECK-CITY-CASE.
+           MOVE CITY OF CM-ADDRESS (CM-ADDR-IDX) TO WS-UPPER-CITY.
+           INSPECT WS-UPPER-CITY
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                       TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+           IF WS-UPPER-CITY NOT = CITY OF CM-ADDRESS (CM-ADDR-IDX)
+               MOVE "CITY"                TO RD-FIELD-NAME
+               MOVE CITY OF CM-ADDRESS (CM-ADDR-IDX)
+                                          TO RD-FIELD-VALUE
+               MOVE 03                    TO RD-REASON-CD
+               MOVE "CITY CASE MISMATCH"   TO RD-REASON-TEXT
+               PERFORM 9000-WRITE-EXCEPTION-LINE
+                   THRU 9000-WRITE-EXCEPTION-LINE-EXIT
+           END-IF.
+       3200-CHECK-CITY-CASE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3300-CHECK-PO-BOX-JAM - PO BOX TEXT RUN TOGETHER WITH A       *
+      *    STREET ADDRESS IN ADDRESS-LINE-1                              *
+      ******************************************************************
+       3300-CHECK-PO-BOX-JAM.
+           MOVE ZERO   TO WS-PO-BOX-CT.
+           MOVE SPACES TO WS-SPLIT-ADDRESS.
+
+           INSPECT ADDRESS-LINE-1 OF CM-ADDRESS (CM-ADDR-IDX)
+               TALLYING WS-PO-BOX-CT FOR ALL "PO BOX".
+
+           IF WS-PO-BOX-CT > ZERO
+               UNSTRING ADDRESS-LINE-1 OF CM-ADDRESS (CM-ADDR-IDX)
+                   DELIMITED BY "PO BOX"
+                   INTO WS-BEFORE-PO-BOX WS-AFTER-PO-BOX
+               END-UNSTRING
+
+               IF WS-BEFORE-PO-BOX NOT = SPACES
+                   MOVE "ADDRESS-LINE-1"       TO RD-FIELD-NAME
+                   MOVE ADDRESS-LINE-1 OF CM-ADDRESS (CM-ADDR-IDX)
+                                              TO RD-FIELD-VALUE
+                   MOVE 04                     TO RD-REASON-CD
+                   MOVE "PO BOX JAMMED WITH ST" TO RD-REASON-TEXT
+                   PERFORM 9000-WRITE-EXCEPTION-LINE
+                       THRU 9000-WRITE-EXCEPTION-LINE-EXIT
+               END-IF
+           END-IF.
+       3300-CHECK-PO-BOX-JAM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9000-WRITE-EXCEPTION-LINE - PRINT ONE EXCEPTION DETAIL LINE  *
+      ******************************************************************
+       9000-WRITE-EXCEPTION-LINE.
+           MOVE CM-CUSTOMER-ID             TO RD-CUSTOMER-ID.
+           MOVE CM-ADDRESS-TYPE (CM-ADDR-IDX) TO RD-ADDRESS-TYPE.
+
+           WRITE EXCEPTION-REPORT-LINE FROM WS-REPORT-DETAIL.
+           ADD 1 TO WS-EXCEPTION-CT.
+       9000-WRITE-EXCEPTION-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-TERMINATE - CLOSE FILES AND REPORT COUNTS               *
+      ******************************************************************
+       8000-TERMINATE.
+           DISPLAY "AD007STD - CUSTOMERS SCANNED     "
+                   WS-CUSTOMERS-READ-CT.
+           DISPLAY "AD007STD - EXCEPTIONS WRITTEN    " WS-EXCEPTION-CT.
+
+           CLOSE CUSTOMER-MASTER.
+           CLOSE EXCEPTION-RPT.
+       8000-TERMINATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9999-ABEND - FATAL FILE ERROR                                *
+      ******************************************************************
+       9999-ABEND.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
