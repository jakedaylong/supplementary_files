@@ -0,0 +1,275 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM:     AD006PST                                        *
+      *   TITLE:       BULK-MAIL PRESORT EXTRACT                       *
+      *                                                                *
+      *   NARRATIVE:   BUILDS THE PRESORT-READY EXTRACT DELIVERED TO   *
+      *                THE MAIL HOUSE FOR EVERY BULK MAILING RUN.      *
+      *                READS EACH CUSTOMER'S BILLING ADDRESS OFF THE   *
+      *                MASTER AND MATCHES IT, IN CUSTOMER-ID SEQUENCE, *
+      *                AGAINST THE CASS-CERTIFICATION RESULT FILE THE  *
+      *                MAIL HOUSE RETURNS FOR OUR LAST EXTRACT.  THE   *
+      *                CARRIER-ROUTE AND DELIVERY-POINT-BARCODE THAT   *
+      *                COME BACK FROM THAT CASS PASS ARE APPENDED TO   *
+      *                EACH PRESORT RECORD SO THE RUN QUALIFIES FOR    *
+      *                USPS BULK-RATE DISCOUNTS.  A CUSTOMER WITH NO   *
+      *                MATCHING CASS RESULT IS STILL EXTRACTED, BUT    *
+      *                FLAGGED AS NOT CASS-CERTIFIED SO THE MAIL HOUSE *
+      *                KNOWS TO RUN IT AT FULL POSTAGE.                *
+      *                                                                *
+      *   AUTHOR:        D. WHITFIELD, DATA ADMINISTRATION             *
+      *   INSTALLATION:  HOME OFFICE DATA CENTER                       *
+      *   DATE-WRITTEN:  08/09/2026                                    *
+      *   DATE-COMPILED:                                               *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   --------------------                                        *
+      *   08/09/2026  DLW  ORIGINAL VERSION.                           *
+      *   08/09/2026  DLW  CASS CERTIFICATION IS A USPS DOMESTIC-ONLY  *
+      *                    PRODUCT.  A CUSTOMER WHOSE BILLING ADDRESS  *
+      *                    IS NOT DOMESTIC IS STILL EXTRACTED FOR THE  *
+      *                    MAIL HOUSE BUT IS NEVER MATCHED AGAINST THE *
+      *                    CASS RESULT FILE AND IS FORCED NOT          *
+      *                    CERTIFIED.                                  *
+      *   08/09/2026  DLW  A CUSTOMER WHOSE BILLING ADDRESS IS FLAGGED *
+      *                    CM-ADDR-BAD-YES (RETURNED MAIL LOGGED BY    *
+      *                    AD004MNT, NOT YET CLEARED) IS DROPPED FROM  *
+      *                    THE EXTRACT ENTIRELY RATHER THAN MAILED     *
+      *                    AGAIN AT FULL POSTAGE.                      *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 AD006PST.
+       AUTHOR.                     D. WHITFIELD.
+       INSTALLATION.               HOME OFFICE DATA CENTER.
+       DATE-WRITTEN.               08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER  ASSIGN TO CUSTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+
+           SELECT CASS-CERT-FILE   ASSIGN TO CASSCERT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CASSCERT-STATUS.
+
+           SELECT PRESORT-FILE     ASSIGN TO PRESORT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRESORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTMAS.
+
+       FD  CASS-CERT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CASSCERT.
+
+       FD  PRESORT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PRESORT.
+
+       WORKING-STORAGE SECTION.
+       77  WS-CUSTMAS-STATUS        PIC XX              VALUE "00".
+       77  WS-CASSCERT-STATUS       PIC XX              VALUE "00".
+       77  WS-PRESORT-STATUS        PIC XX              VALUE "00".
+       77  WS-CUSTOMER-EOF-SW       PIC X(01)           VALUE "N".
+           88 WS-CUSTOMER-EOF-YES          VALUE "Y".
+       77  WS-CASS-EOF-SW           PIC X(01)           VALUE "N".
+           88 WS-CASS-EOF-YES               VALUE "Y".
+       77  WS-MAIL-IDX              PIC 9(01) COMP      VALUE 1.
+       77  WS-EXTRACT-CT            PIC 9(07) COMP      VALUE ZERO.
+       77  WS-CERTIFIED-CT          PIC 9(07) COMP      VALUE ZERO.
+       77  WS-UNCERTIFIED-CT        PIC 9(07) COMP      VALUE ZERO.
+       77  WS-FOREIGN-SKIP-CT       PIC 9(07) COMP      VALUE ZERO.
+       77  WS-BAD-ADDR-SKIP-CT      PIC 9(07) COMP      VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    0000-MAINLINE - PROGRAM CONTROL                              *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-CUSTOMERS
+               THRU 2000-PROCESS-CUSTOMERS-EXIT
+               UNTIL WS-CUSTOMER-EOF-YES.
+
+           PERFORM 8000-TERMINATE
+               THRU 8000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    1000-INITIALIZE - OPEN FILES AND PRIME BOTH INPUT STREAMS    *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  CUSTOMER-MASTER.
+           IF WS-CUSTMAS-STATUS NOT = "00"
+               DISPLAY "AD006PST - CUSTOMER MASTER OPEN ERROR "
+                       WS-CUSTMAS-STATUS
+               GO TO 9999-ABEND
+           END-IF.
+
+           OPEN INPUT  CASS-CERT-FILE.
+           IF WS-CASSCERT-STATUS NOT = "00"
+               DISPLAY "AD006PST - CASS CERT FILE OPEN ERROR "
+                       WS-CASSCERT-STATUS
+               GO TO 9999-ABEND
+           END-IF.
+
+           OPEN OUTPUT PRESORT-FILE.
+           IF WS-PRESORT-STATUS NOT = "00"
+               DISPLAY "AD006PST - PRESORT FILE OPEN ERROR "
+                       WS-PRESORT-STATUS
+               GO TO 9999-ABEND
+           END-IF.
+
+           PERFORM 2100-READ-CUSTOMER
+               THRU 2100-READ-CUSTOMER-EXIT.
+
+           PERFORM 2200-READ-CASS
+               THRU 2200-READ-CASS-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-CUSTOMERS - MATCH ONE CUSTOMER TO ITS CASS      *
+      *    RESULT (IF ANY) AND WRITE ONE PRESORT RECORD                 *
+      ******************************************************************
+       2000-PROCESS-CUSTOMERS.
+           IF CM-ADDR-BAD-YES
+               ADD 1 TO WS-BAD-ADDR-SKIP-CT
+               PERFORM 2100-READ-CUSTOMER
+                   THRU 2100-READ-CUSTOMER-EXIT
+               GO TO 2000-PROCESS-CUSTOMERS-EXIT
+           END-IF.
+
+           PERFORM 2250-FIND-MAILING-INDEX
+               THRU 2250-FIND-MAILING-INDEX-EXIT.
+
+           MOVE CM-CUSTOMER-ID                  TO PS-CUSTOMER-ID.
+           MOVE ADDRESS-LINE-1 OF CM-ADDRESS (WS-MAIL-IDX)
+                                                TO PS-ADDRESS-LINE-1.
+           MOVE CITY OF CM-ADDRESS (WS-MAIL-IDX)        TO PS-CITY.
+           MOVE STATE OF CM-ADDRESS (WS-MAIL-IDX)       TO PS-STATE.
+           MOVE ZIP1 OF CM-ADDRESS (WS-MAIL-IDX)        TO PS-ZIP1.
+           MOVE ZIP2 OF CM-ADDRESS (WS-MAIL-IDX)        TO PS-ZIP2.
+
+           IF NOT ADDR-COUNTRY-DOMESTIC OF CM-ADDRESS (WS-MAIL-IDX)
+               MOVE SPACES                    TO PS-CARRIER-ROUTE
+               MOVE SPACES
+                                    TO PS-DELIVERY-POINT-BARCODE
+               SET PS-CASS-CERTIFIED-NO       TO TRUE
+               ADD 1 TO WS-FOREIGN-SKIP-CT
+               WRITE PRESORT-RECORD
+               ADD 1 TO WS-EXTRACT-CT
+               PERFORM 2100-READ-CUSTOMER
+                   THRU 2100-READ-CUSTOMER-EXIT
+               GO TO 2000-PROCESS-CUSTOMERS-EXIT
+           END-IF.
+
+           PERFORM UNTIL WS-CASS-EOF-YES
+                   OR CC-CUSTOMER-ID NOT LESS THAN CM-CUSTOMER-ID
+               PERFORM 2200-READ-CASS
+                   THRU 2200-READ-CASS-EXIT
+           END-PERFORM.
+
+           IF (NOT WS-CASS-EOF-YES)
+                   AND CC-CUSTOMER-ID = CM-CUSTOMER-ID
+               MOVE CC-CARRIER-ROUTE          TO PS-CARRIER-ROUTE
+               MOVE CC-DELIVERY-POINT-BARCODE
+                                    TO PS-DELIVERY-POINT-BARCODE
+               SET PS-CASS-CERTIFIED-YES      TO TRUE
+               ADD 1 TO WS-CERTIFIED-CT
+           ELSE
+               MOVE SPACES                    TO PS-CARRIER-ROUTE
+               MOVE SPACES
+                                    TO PS-DELIVERY-POINT-BARCODE
+               SET PS-CASS-CERTIFIED-NO       TO TRUE
+               ADD 1 TO WS-UNCERTIFIED-CT
+           END-IF.
+
+           WRITE PRESORT-RECORD.
+           ADD 1 TO WS-EXTRACT-CT.
+
+           PERFORM 2100-READ-CUSTOMER
+               THRU 2100-READ-CUSTOMER-EXIT.
+       2000-PROCESS-CUSTOMERS-EXIT.
+           EXIT.
+
+       2100-READ-CUSTOMER.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-CUSTOMER-EOF-SW
+           END-READ.
+       2100-READ-CUSTOMER-EXIT.
+           EXIT.
+
+       2200-READ-CASS.
+           READ CASS-CERT-FILE
+               AT END
+                   MOVE "Y" TO WS-CASS-EOF-SW
+           END-READ.
+       2200-READ-CASS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2250-FIND-MAILING-INDEX - LOCATE THE BILLING ADDRESS ENTRY,  *
+      *    DEFAULTING TO TABLE ENTRY 1 WHEN NO BILLING TYPE IS ON FILE. *
+      ******************************************************************
+       2250-FIND-MAILING-INDEX.
+           MOVE 1 TO WS-MAIL-IDX.
+
+           PERFORM 2260-CHECK-ONE-TYPE
+               THRU 2260-CHECK-ONE-TYPE-EXIT
+               VARYING CM-ADDR-IDX FROM 1 BY 1
+               UNTIL CM-ADDR-IDX > CM-ADDRESS-COUNT.
+       2250-FIND-MAILING-INDEX-EXIT.
+           EXIT.
+
+       2260-CHECK-ONE-TYPE.
+           IF CM-ADDR-TYPE-BILLING (CM-ADDR-IDX)
+               MOVE CM-ADDR-IDX TO WS-MAIL-IDX
+           END-IF.
+       2260-CHECK-ONE-TYPE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-TERMINATE - CLOSE FILES AND REPORT COUNTS               *
+      ******************************************************************
+       8000-TERMINATE.
+           DISPLAY "AD006PST - RECORDS EXTRACTED     " WS-EXTRACT-CT.
+           DISPLAY "AD006PST - CASS CERTIFIED        " WS-CERTIFIED-CT.
+           DISPLAY "AD006PST - NOT CASS CERTIFIED "
+                   WS-UNCERTIFIED-CT.
+           DISPLAY "AD006PST - FOREIGN ADDR SKIPPED "
+                   WS-FOREIGN-SKIP-CT.
+           DISPLAY "AD006PST - BAD ADDR SKIPPED      "
+                   WS-BAD-ADDR-SKIP-CT.
+
+           CLOSE CUSTOMER-MASTER.
+           CLOSE CASS-CERT-FILE.
+           CLOSE PRESORT-FILE.
+       8000-TERMINATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9999-ABEND - FATAL FILE ERROR                                *
+      ******************************************************************
+       9999-ABEND.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
