@@ -0,0 +1,382 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM:     AD004MNT                                        *
+      *   TITLE:       UNDELIVERABLE MAIL MAINTENANCE                  *
+      *                                                                *
+      *   NARRATIVE:   APPLIES LOG AND CLEAR TRANSACTIONS AGAINST THE  *
+      *                UNDELIVERABLE-MAIL FILE.  A LOG TRANSACTION     *
+      *                SNAPSHOTS THE CUSTOMER'S CURRENT ADDRESS, FILES *
+      *                THE RETURN REASON, AND SETS CM-ADDR-BAD-SW ON   *
+      *                THE CUSTOMER MASTER SO MAILING EXTRACTS CAN     *
+      *                SUPPRESS THE ADDRESS.  A CLEAR TRANSACTION      *
+      *                MARKS THE EVENT RESOLVED AND TURNS THE FLAG     *
+      *                BACK OFF.                                       *
+      *                                                                *
+      *   AUTHOR:        D. WHITFIELD, DATA ADMINISTRATION             *
+      *   INSTALLATION:  HOME OFFICE DATA CENTER                       *
+      *   DATE-WRITTEN:  08/09/2026                                    *
+      *   DATE-COMPILED:                                               *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   --------------------                                        *
+      *   08/09/2026  DLW  ORIGINAL VERSION.                           *
+      *   08/09/2026  DLW  CUSTOMER MASTER NOW CARRIES AN ADDRESS-TYPE *
+      *                    TABLE.  A LOG TRANSACTION SNAPSHOTS THE     *
+      *                    BILLING ADDRESS, FALLING BACK TO THE FIRST  *
+      *                    TABLE ENTRY WHEN NO BILLING TYPE IS ON FILE.*
+      *   08/09/2026  DLW  A CLEAR TRANSACTION NO LONGER TURNS THE     *
+      *                    MASTER'S BAD-ADDRESS FLAG OFF UNTIL EVERY    *
+      *                    OTHER STILL-OPEN EVENT FOR THAT CUSTOMER IS *
+      *                    ALSO CLEARED.  UNDELIVERABLE-MAIL ACCESS    *
+      *                    MODE CHANGED TO DYNAMIC SO THE CUSTOMER'S   *
+      *                    OTHER EVENTS CAN BE BROWSED.  LOG ALSO NOW  *
+      *                    SNAPSHOTS THE INTERNATIONAL FIELDS INSTEAD  *
+      *                    OF CITY/STATE/ZIP WHEN THE ADDRESS IS       *
+      *                    FOREIGN.                                    *
+      *   08/09/2026  DLW  3000-LOG-EVENT NOW CLEARS THE FULL          *
+      *                    SNAPSHOT GROUP BEFORE THE DOMESTIC/FOREIGN  *
+      *                    MOVE SO NO FIELD CAN CARRY A STALE VALUE    *
+      *                    FORWARD FROM THE PRIOR CUSTOMER'S RECORD.   *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 AD004MNT.
+       AUTHOR.                     D. WHITFIELD.
+       INSTALLATION.               HOME OFFICE DATA CENTER.
+       DATE-WRITTEN.               08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER  ASSIGN TO CUSTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+
+           SELECT UNDEL-TRANS      ASSIGN TO UNDELTRN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UNDELTRN-STATUS.
+
+           SELECT UNDELIVERABLE-MAIL ASSIGN TO UNDELMAIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-KEY
+               FILE STATUS IS WS-UNDELMAIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTMAS.
+
+       FD  UNDEL-TRANS
+           LABEL RECORDS ARE STANDARD.
+           COPY UNDELTRN.
+
+       FD  UNDELIVERABLE-MAIL
+           LABEL RECORDS ARE STANDARD.
+           COPY UNDELMAIL.
+
+       WORKING-STORAGE SECTION.
+       77  WS-CUSTMAS-STATUS        PIC XX              VALUE "00".
+       77  WS-UNDELTRN-STATUS       PIC XX              VALUE "00".
+       77  WS-UNDELMAIL-STATUS      PIC XX              VALUE "00".
+       77  WS-EOF-SW                PIC X(01)           VALUE "N".
+           88 WS-EOF-YES                    VALUE "Y".
+       77  WS-TRANS-READ-CT         PIC 9(07) COMP      VALUE ZERO.
+       77  WS-LOGGED-CT             PIC 9(07) COMP      VALUE ZERO.
+       77  WS-CLEARED-CT            PIC 9(07) COMP      VALUE ZERO.
+       77  WS-TRANS-REJECT-CT       PIC 9(07) COMP      VALUE ZERO.
+       77  WS-MAIL-IDX              PIC 9(01) COMP      VALUE 1.
+       77  WS-OTHER-OPEN-SW         PIC X(01)           VALUE "N".
+           88 WS-OTHER-OPEN-YES             VALUE "Y".
+       77  WS-BROWSE-EOF-SW         PIC X(01)           VALUE "N".
+           88 WS-BROWSE-EOF-YES             VALUE "Y".
+
+       01  WS-CURRENT-DATE          PIC 9(08).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    0000-MAINLINE - PROGRAM CONTROL                              *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-TRANS
+               THRU 2000-PROCESS-TRANS-EXIT
+               UNTIL WS-EOF-YES.
+
+           PERFORM 8000-TERMINATE
+               THRU 8000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    1000-INITIALIZE - OPEN FILES AND PRIME THE READ              *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+           OPEN I-O   CUSTOMER-MASTER.
+           IF WS-CUSTMAS-STATUS NOT = "00"
+               DISPLAY "AD004MNT - CUSTOMER MASTER OPEN ERROR "
+                       WS-CUSTMAS-STATUS
+               GO TO 9999-ABEND
+           END-IF.
+
+           OPEN INPUT UNDEL-TRANS.
+           IF WS-UNDELTRN-STATUS NOT = "00"
+               DISPLAY "AD004MNT - UNDEL TRANS OPEN ERROR "
+                       WS-UNDELTRN-STATUS
+               GO TO 9999-ABEND
+           END-IF.
+
+           OPEN I-O   UNDELIVERABLE-MAIL.
+           IF WS-UNDELMAIL-STATUS NOT = "00"
+               DISPLAY "AD004MNT - UNDELIVERABLE MAIL OPEN ERROR "
+                       WS-UNDELMAIL-STATUS
+               GO TO 9999-ABEND
+           END-IF.
+
+           PERFORM 2100-READ-TRANS
+               THRU 2100-READ-TRANS-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-TRANS - APPLY ONE LOG OR CLEAR TRANSACTION      *
+      ******************************************************************
+       2000-PROCESS-TRANS.
+           ADD 1 TO WS-TRANS-READ-CT.
+
+           MOVE UT-CUSTOMER-ID TO CM-CUSTOMER-ID.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "AD004MNT - NO MASTER FOR CUSTOMER "
+                           UT-CUSTOMER-ID
+                   ADD 1 TO WS-TRANS-REJECT-CT
+                   GO TO 2000-PROCESS-TRANS-EXIT
+           END-READ.
+
+           IF UT-ACTION-LOG
+               PERFORM 3000-LOG-EVENT
+                   THRU 3000-LOG-EVENT-EXIT
+           ELSE
+               IF UT-ACTION-CLEAR
+                   PERFORM 4000-CLEAR-EVENT
+                       THRU 4000-CLEAR-EVENT-EXIT
+               ELSE
+                   DISPLAY "AD004MNT - INVALID ACTION CODE FOR "
+                           UT-CUSTOMER-ID
+                   ADD 1 TO WS-TRANS-REJECT-CT
+               END-IF
+           END-IF.
+
+           PERFORM 2100-READ-TRANS
+               THRU 2100-READ-TRANS-EXIT.
+       2000-PROCESS-TRANS-EXIT.
+           EXIT.
+
+       2100-READ-TRANS.
+           READ UNDEL-TRANS
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+       2100-READ-TRANS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-LOG-EVENT - RECORD A NEWLY RETURNED PIECE OF MAIL       *
+      ******************************************************************
+       3000-LOG-EVENT.
+           PERFORM 3050-FIND-MAILING-INDEX
+               THRU 3050-FIND-MAILING-INDEX-EXIT.
+
+           MOVE UT-CUSTOMER-ID          TO UM-CUSTOMER-ID.
+           MOVE UT-DATE-RECEIVED        TO UM-DATE-RECEIVED.
+           MOVE UT-RETURN-REASON-CD     TO UM-RETURN-REASON-CD.
+           MOVE "N"                     TO UM-CLEARED-SW.
+           MOVE ZERO                    TO UM-CLEARED-DATE.
+           MOVE ADDRESS-LINE-1 OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO UM-SNAPSHOT-ADDRESS-LINE-1.
+           MOVE COUNTRY-CODE OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO UM-SNAPSHOT-COUNTRY-CODE.
+
+           MOVE SPACES                  TO UM-SNAPSHOT-CITY.
+           MOVE SPACES                  TO UM-SNAPSHOT-STATE.
+           MOVE ZERO                    TO UM-SNAPSHOT-ZIP1.
+           MOVE ZERO                    TO UM-SNAPSHOT-ZIP2.
+           MOVE SPACES                  TO UM-SNAPSHOT-INTL-CITY.
+           MOVE SPACES                  TO UM-SNAPSHOT-INTL-PROVINCE.
+
+           IF ADDR-COUNTRY-DOMESTIC OF CM-ADDRESS (WS-MAIL-IDX)
+               MOVE CITY OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO UM-SNAPSHOT-CITY
+               MOVE STATE OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO UM-SNAPSHOT-STATE
+               MOVE ZIP1 OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO UM-SNAPSHOT-ZIP1
+               MOVE ZIP2 OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO UM-SNAPSHOT-ZIP2
+           ELSE
+               MOVE INTL-CITY OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO UM-SNAPSHOT-INTL-CITY
+               MOVE INTL-PROVINCE-OR-STATE OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO UM-SNAPSHOT-INTL-PROVINCE
+           END-IF.
+
+           WRITE UNDELIVERABLE-MAIL-RECORD
+               INVALID KEY
+                   DISPLAY "AD004MNT - DUPLICATE UNDELIVERABLE KEY "
+                           "FOR " UT-CUSTOMER-ID
+                   ADD 1 TO WS-TRANS-REJECT-CT
+                   GO TO 3000-LOG-EVENT-EXIT
+           END-WRITE.
+
+           SET CM-ADDR-BAD-YES TO TRUE.
+           REWRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "AD004MNT - REWRITE FAILED FOR "
+                           CM-CUSTOMER-ID
+           END-REWRITE.
+
+           ADD 1 TO WS-LOGGED-CT.
+       3000-LOG-EVENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3050-FIND-MAILING-INDEX - LOCATE THE BILLING ADDRESS ENTRY,  *
+      *    DEFAULTING TO TABLE ENTRY 1 WHEN NO BILLING TYPE IS ON FILE. *
+      ******************************************************************
+       3050-FIND-MAILING-INDEX.
+           MOVE 1 TO WS-MAIL-IDX.
+
+           PERFORM 3060-CHECK-ONE-TYPE
+               THRU 3060-CHECK-ONE-TYPE-EXIT
+               VARYING CM-ADDR-IDX FROM 1 BY 1
+               UNTIL CM-ADDR-IDX > CM-ADDRESS-COUNT.
+       3050-FIND-MAILING-INDEX-EXIT.
+           EXIT.
+
+       3060-CHECK-ONE-TYPE.
+           IF CM-ADDR-TYPE-BILLING (CM-ADDR-IDX)
+               MOVE CM-ADDR-IDX TO WS-MAIL-IDX
+           END-IF.
+       3060-CHECK-ONE-TYPE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    4000-CLEAR-EVENT - MARK A LOGGED EVENT RESOLVED              *
+      ******************************************************************
+       4000-CLEAR-EVENT.
+           MOVE UT-CUSTOMER-ID          TO UM-CUSTOMER-ID.
+           MOVE UT-DATE-RECEIVED        TO UM-DATE-RECEIVED.
+
+           READ UNDELIVERABLE-MAIL
+               INVALID KEY
+                   DISPLAY "AD004MNT - NO UNDELIVERABLE EVENT FOR "
+                           UT-CUSTOMER-ID
+                   ADD 1 TO WS-TRANS-REJECT-CT
+                   GO TO 4000-CLEAR-EVENT-EXIT
+           END-READ.
+
+           SET UM-CLEARED-YES TO TRUE.
+           MOVE WS-CURRENT-DATE TO UM-CLEARED-DATE.
+
+           REWRITE UNDELIVERABLE-MAIL-RECORD
+               INVALID KEY
+                   DISPLAY "AD004MNT - REWRITE FAILED FOR "
+                           UT-CUSTOMER-ID
+           END-REWRITE.
+
+           PERFORM 4050-CHECK-OTHER-OPEN-EVENTS
+               THRU 4050-CHECK-OTHER-OPEN-EVENTS-EXIT.
+
+           IF NOT WS-OTHER-OPEN-YES
+               SET CM-ADDR-BAD-NO TO TRUE
+               REWRITE CUSTOMER-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "AD004MNT - REWRITE FAILED FOR "
+                               CM-CUSTOMER-ID
+               END-REWRITE
+           END-IF.
+
+           ADD 1 TO WS-CLEARED-CT.
+       4000-CLEAR-EVENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    4050-CHECK-OTHER-OPEN-EVENTS - BEFORE CLEARING THE CUSTOMER  *
+      *    BAD-ADDRESS SWITCH, CONFIRM NO OTHER UNDELIVERABLE-MAIL      *
+      *    EVENT FOR THIS CUSTOMER IS STILL OUTSTANDING.  CLEARING ONE  *
+      *    EVENT MUST NOT TURN OFF THE SWITCH WHILE ANOTHER IS STILL    *
+      *    OPEN.                                                        *
+      ******************************************************************
+       4050-CHECK-OTHER-OPEN-EVENTS.
+           MOVE "N"                     TO WS-OTHER-OPEN-SW.
+           MOVE UT-CUSTOMER-ID          TO UM-CUSTOMER-ID.
+           MOVE ZERO                    TO UM-DATE-RECEIVED.
+
+           START UNDELIVERABLE-MAIL
+               KEY IS NOT LESS THAN UM-KEY
+               INVALID KEY
+                   GO TO 4050-CHECK-OTHER-OPEN-EVENTS-EXIT
+           END-START.
+
+           MOVE "N"                     TO WS-BROWSE-EOF-SW.
+           PERFORM 4060-SCAN-NEXT-EVENT
+               THRU 4060-SCAN-NEXT-EVENT-EXIT
+               UNTIL WS-BROWSE-EOF-SW = "Y"
+                  OR WS-OTHER-OPEN-YES.
+
+       4050-CHECK-OTHER-OPEN-EVENTS-EXIT.
+           EXIT.
+
+       4060-SCAN-NEXT-EVENT.
+           READ UNDELIVERABLE-MAIL NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-BROWSE-EOF-SW
+                   GO TO 4060-SCAN-NEXT-EVENT-EXIT
+           END-READ.
+
+           IF UM-CUSTOMER-ID NOT = UT-CUSTOMER-ID
+               MOVE "Y" TO WS-BROWSE-EOF-SW
+           ELSE
+               IF UM-CLEARED-NO
+                  AND (UM-DATE-RECEIVED NOT = UT-DATE-RECEIVED)
+                   MOVE "Y" TO WS-OTHER-OPEN-SW
+               END-IF
+           END-IF.
+       4060-SCAN-NEXT-EVENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-TERMINATE - CLOSE FILES AND REPORT COUNTS               *
+      ******************************************************************
+       8000-TERMINATE.
+           DISPLAY "AD004MNT - TRANSACTIONS READ    " WS-TRANS-READ-CT.
+           DISPLAY "AD004MNT - EVENTS LOGGED        " WS-LOGGED-CT.
+           DISPLAY "AD004MNT - EVENTS CLEARED       " WS-CLEARED-CT.
+           DISPLAY "AD004MNT - TRANSACTIONS REJECTED "
+                   WS-TRANS-REJECT-CT.
+
+           CLOSE CUSTOMER-MASTER.
+           CLOSE UNDEL-TRANS.
+           CLOSE UNDELIVERABLE-MAIL.
+       8000-TERMINATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9999-ABEND - FATAL FILE ERROR                                *
+      ******************************************************************
+       9999-ABEND.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
