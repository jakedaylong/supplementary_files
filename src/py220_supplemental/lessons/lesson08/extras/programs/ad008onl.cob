@@ -0,0 +1,427 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM:     AD008ONL                                        *
+      *   TITLE:       ONLINE ADDRESS-CHANGE SCREEN                    *
+      *                                                                *
+      *   NARRATIVE:   PSEUDO-CONVERSATIONAL CICS TRANSACTION (AD08)   *
+      *                LETTING A PHONE REP KEY A CUSTOMER'S NEW        *
+      *                BILLING ADDRESS AND COMMIT IT WHILE THE         *
+      *                CUSTOMER IS STILL ON THE LINE.  BEFORE THE      *
+      *                REWRITE IS DONE, THE NEW ADDRESS-LINE-1/ZIP1    *
+      *                COMBINATION IS BROWSED AGAINST THE CUSTADX      *
+      *                ALTERNATE INDEX PATH (CM-BILLING-ADDRESS-LINE-1 *
+      *                + CM-BILLING-ZIP1, DUPLICATES ALLOWED) SO A     *
+      *                MATCH ON ANOTHER ACCOUNT IS FLAGGED BEFORE THE  *
+      *                REP COMMITS THE CHANGE - THE SAME SIGNAL A      *
+      *                SHARED HOUSEHOLD MOVE OR AN ATTEMPTED ACCOUNT   *
+      *                TAKEOVER WOULD PRODUCE.                         *
+      *                                                                *
+      *   CUSTADX IS AN ALTERNATE INDEX PATH OVER CUSTMAS, DEFINED     *
+      *   AND BUILT BY IDCAMS, NOT BY THIS PROGRAM.  IT IS BUILT OVER  *
+      *   THE FIXED-POSITION CM-BILLING-ADDRESS-LINE-1/CM-BILLING-ZIP1 *
+      *   MIRROR FIELDS RATHER THAN OVER CM-ADDRESS-TABLE DIRECTLY -   *
+      *   WHICH TABLE OCCURRENCE HOLDS THE BILLING ADDRESS IS DECIDED  *
+      *   AT RUN TIME, AND AN IDCAMS ALTERNATE INDEX CAN ONLY BE BUILT *
+      *   OVER A FIXED BYTE OFFSET.  THIS PROGRAM REFRESHES THE MIRROR *
+      *   WHENEVER THE SLOT BEING APPLIED IS THE BILLING TYPE.         *
+      *                                                                *
+      *   AUTHOR:        D. WHITFIELD, DATA ADMINISTRATION             *
+      *   INSTALLATION:  HOME OFFICE DATA CENTER                       *
+      *   DATE-WRITTEN:  08/09/2026                                    *
+      *   DATE-COMPILED:                                               *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   --------------------                                        *
+      *   08/09/2026  DLW  ORIGINAL VERSION.                           *
+      *   08/09/2026  DLW  THE CUSTADX BROWSE NOW READS INTO ITS OWN   *
+      *                    WS-DUP-RECORD BUFFER INSTEAD OF INTO        *
+      *                    CUSTOMER-MASTER-RECORD, WHICH WAS BEING     *
+      *                    CORRUPTED BY THE BROWSE BEFORE THE REWRITE. *
+      *                    THE READ AHEAD OF THE REWRITE NOW ASKS FOR  *
+      *                    UPDATE.  ATYPEI IS NOW VALIDATED AGAINST    *
+      *                    B/S/L BEFORE THE SLOT LOOKUP, AND A FULL    *
+      *                    ADDRESS TABLE IS REJECTED RATHER THAN       *
+      *                    SILENTLY REUSING SLOT 1.  THE NEW ADDRESS   *
+      *                    IS NOW RUN THROUGH AD002VAL AND THE PRIOR   *
+      *                    ADDRESS IS NOW CAPTURED TO ADDRESS-HISTORY  *
+      *                    BEFORE THE REWRITE, MATCHING AD001UPD'S     *
+      *                    BATCH MAINTENANCE PATH.  THE SCREEN HAS NO  *
+      *                    COUNTRY FIELDS, SO THIS TRANSACTION REMAINS *
+      *                    DOMESTIC-ONLY BY DESIGN AND ALWAYS WRITES   *
+      *                    "US " TO COUNTRY-CODE ON APPLY.             *
+      *   08/09/2026  DLW  WS-DUP-RECORD IS NOW A SMALL STAND-ALONE    *
+      *                    BUFFER (JUST THE CUSTOMER ID) INSTEAD OF A  *
+      *                    SECOND COPY OF CUSTMAS - COPYING THE SAME   *
+      *                    LAYOUT TWICE LEFT EVERY SUBORDINATE NAME    *
+      *                    (CM-CUSTOMER-ID AND THE REST) AMBIGUOUS     *
+      *                    BETWEEN THE TWO COPIES.  THE APPLY BLOCK    *
+      *                    NOW ALSO BLANKS POSTAL-CODE AND             *
+      *                    COUNTRY-NAME WHEN IT FORCES COUNTRY-CODE    *
+      *                    BACK TO "US ", SO A SLOT LAST SET FOREIGN   *
+      *                    BY A BATCH TRANSACTION DOESN'T KEEP STALE    *
+      *                    FOREIGN POSTAL DATA UNDER A DOMESTIC CODE.  *
+      *                    THE CUSTMAS REWRITE AND THE ADDRHIST WRITE  *
+      *                    NOW BOTH CHECK RESP INSTEAD OF ASSUMING     *
+      *                    SUCCESS.                                    *
+      *   08/09/2026  DLW  2000-RECEIVE-AND-APPLY NOW REFRESHES THE    *
+      *                    CM-BILLING-ADDRESS-LINE-1/CM-BILLING-ZIP1   *
+      *                    MIRROR WHENEVER THE SLOT APPLIED IS TYPE    *
+      *                    "B", SO THE CUSTADX ALTERNATE INDEX (BUILT  *
+      *                    OVER THE MIRROR, NOT THE TABLE) STAYS IN    *
+      *                    STEP.  2700-CAPTURE-HISTORY NOW CLEARS THE  *
+      *                    FULL PRIOR-ADDRESS SNAPSHOT GROUP BEFORE    *
+      *                    THE DOMESTIC/FOREIGN MOVE AND ALSO CAPTURES *
+      *                    AH-PRIOR-POSTAL-CODE/AH-PRIOR-COUNTRY-NAME. *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 AD008ONL.
+       AUTHOR.                     D. WHITFIELD.
+       INSTALLATION.               HOME OFFICE DATA CENTER.
+       DATE-WRITTEN.               08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AD008MAP.
+
+       COPY CUSTMAS.
+
+       COPY ADDRHIST.
+
+       77  WS-RESP                  PIC S9(08) COMP.
+       77  WS-DUP-CUSTOMER-ID       PIC 9(09).
+       77  WS-DUP-FOUND-SW          PIC X(01)           VALUE "N".
+           88 WS-DUP-FOUND-YES             VALUE "Y".
+       77  WS-MAIL-IDX              PIC 9(01) COMP      VALUE 1.
+       77  WS-TYPE-VALID-SW         PIC X(01)           VALUE "N".
+           88 WS-TYPE-VALID-YES            VALUE "Y".
+       77  WS-VALIDATE-RC           PIC 9(02).
+       77  WS-HIST-FAILED-SW        PIC X(01)           VALUE "N".
+           88 WS-HIST-FAILED-YES           VALUE "Y".
+
+       01  WS-DUP-CHECK-KEY.
+           05 DK-ADDRESS-LINE-1     PIC X(40).
+           05 DK-ZIP1               PIC 9(05).
+
+      *    DUPLICATE-ADDRESS BROWSE BUFFER - HOLDS ONLY THE CUSTOMER
+      *    ID OFF THE CUSTADX PATH RECORD, NOT A WHOLE SECOND COPY OF
+      *    CUSTMAS (THE TABLE BEING EDITED IS ALREADY IN
+      *    CUSTOMER-MASTER-RECORD AND MUST NOT BE DISTURBED).
+       01  WS-DUP-RECORD.
+           05 DR-CUSTOMER-ID        PIC 9(09).
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05 WS-CURRENT-DATE       PIC 9(08).
+           05 WS-CURRENT-TIME       PIC 9(06).
+
+       01  WS-SAVE-COMMAREA.
+           05 CA-CUSTOMER-ID        PIC 9(09).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 CA-CUSTOMER-ID        PIC 9(09).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    0000-MAINLINE - FIRST-TIME VS. RE-ENTRANT DISPATCH           *
+      ******************************************************************
+       0000-MAINLINE.
+           IF EIBCALEN = ZERO
+               PERFORM 1000-SEND-INITIAL-MAP
+                   THRU 1000-SEND-INITIAL-MAP-EXIT
+           ELSE
+               MOVE DFHCOMMAREA TO WS-SAVE-COMMAREA
+               PERFORM 2000-RECEIVE-AND-APPLY
+                   THRU 2000-RECEIVE-AND-APPLY-EXIT
+           END-IF.
+
+           EXEC CICS RETURN
+               TRANSID("AD08")
+               COMMAREA(WS-SAVE-COMMAREA)
+           END-EXEC.
+
+           GOBACK.
+
+      ******************************************************************
+      *    1000-SEND-INITIAL-MAP - BLANK SCREEN FOR THE REP TO KEY      *
+      ******************************************************************
+       1000-SEND-INITIAL-MAP.
+           MOVE SPACES TO AD008MO.
+           MOVE -1     TO CUSTIDL.
+
+           EXEC CICS SEND MAP("AD008M1")
+                     MAPSET("AD008M")
+                     ERASE
+           END-EXEC.
+       1000-SEND-INITIAL-MAP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-RECEIVE-AND-APPLY - READ THE KEYED SCREEN, VALIDATE,    *
+      *    DUPLICATE-CHECK, AND APPLY THE NEW BILLING ADDRESS           *
+      ******************************************************************
+       2000-RECEIVE-AND-APPLY.
+           EXEC CICS RECEIVE MAP("AD008M1")
+                     MAPSET("AD008M")
+           END-EXEC.
+
+           IF NOT (ATYPEI = "B" OR ATYPEI = "S" OR ATYPEI = "L")
+               MOVE "INVALID ADDRESS TYPE - MUST BE B, S, OR L"
+                                        TO MSGO
+               PERFORM 8000-SEND-DATAONLY-MAP
+                   THRU 8000-SEND-DATAONLY-MAP-EXIT
+               GO TO 2000-RECEIVE-AND-APPLY-EXIT
+           END-IF.
+
+           MOVE CUSTIDI TO CM-CUSTOMER-ID.
+
+           EXEC CICS READ DATASET("CUSTMAS")
+                     INTO(CUSTOMER-MASTER-RECORD)
+                     RIDFLD(CM-CUSTOMER-ID)
+                     UPDATE
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE "CUSTOMER NOT ON FILE" TO MSGO
+               PERFORM 8000-SEND-DATAONLY-MAP
+                   THRU 8000-SEND-DATAONLY-MAP-EXIT
+               GO TO 2000-RECEIVE-AND-APPLY-EXIT
+           END-IF.
+
+           PERFORM 2500-CHECK-DUPLICATE-ADDRESS
+               THRU 2500-CHECK-DUPLICATE-ADDRESS-EXIT.
+
+           IF WS-DUP-FOUND-YES
+               MOVE "DUPLICATE ADDRESS - ALSO ON FILE FOR CUSTOMER "
+                                        TO MSGO
+               MOVE WS-DUP-CUSTOMER-ID TO CUSTIDO
+               PERFORM 8000-SEND-DATAONLY-MAP
+                   THRU 8000-SEND-DATAONLY-MAP-EXIT
+               GO TO 2000-RECEIVE-AND-APPLY-EXIT
+           END-IF.
+
+           PERFORM 2250-FIND-MAILING-INDEX
+               THRU 2250-FIND-MAILING-INDEX-EXIT.
+
+           IF WS-MAIL-IDX = ZERO
+               MOVE "ADDRESS TABLE FULL - CANNOT ADD NEW TYPE"
+                                        TO MSGO
+               PERFORM 8000-SEND-DATAONLY-MAP
+                   THRU 8000-SEND-DATAONLY-MAP-EXIT
+               GO TO 2000-RECEIVE-AND-APPLY-EXIT
+           END-IF.
+
+           CALL "AD002VAL" USING STATEI
+                                  ZIP1I
+                                  WS-VALIDATE-RC.
+
+           IF WS-VALIDATE-RC NOT = ZERO
+               MOVE "INVALID STATE/ZIP COMBINATION" TO MSGO
+               PERFORM 8000-SEND-DATAONLY-MAP
+                   THRU 8000-SEND-DATAONLY-MAP-EXIT
+               GO TO 2000-RECEIVE-AND-APPLY-EXIT
+           END-IF.
+
+           PERFORM 2700-CAPTURE-HISTORY
+               THRU 2700-CAPTURE-HISTORY-EXIT.
+
+           MOVE ATYPEI TO CM-ADDRESS-TYPE (WS-MAIL-IDX).
+           MOVE ADDR1I TO ADDRESS-LINE-1 OF CM-ADDRESS (WS-MAIL-IDX).
+           MOVE CITYI  TO CITY OF CM-ADDRESS (WS-MAIL-IDX).
+           MOVE STATEI TO STATE OF CM-ADDRESS (WS-MAIL-IDX).
+           MOVE ZIP1I  TO ZIP1 OF CM-ADDRESS (WS-MAIL-IDX).
+           MOVE ZIP2I  TO ZIP2 OF CM-ADDRESS (WS-MAIL-IDX).
+           MOVE "US " TO COUNTRY-CODE OF CM-ADDRESS (WS-MAIL-IDX).
+           MOVE SPACES TO POSTAL-CODE OF CM-ADDRESS (WS-MAIL-IDX).
+           MOVE SPACES TO COUNTRY-NAME OF CM-ADDRESS (WS-MAIL-IDX).
+
+           IF CM-ADDR-TYPE-BILLING (WS-MAIL-IDX)
+               MOVE ADDR1I TO CM-BILLING-ADDRESS-LINE-1
+               MOVE ZIP1I  TO CM-BILLING-ZIP1
+           END-IF.
+
+           EXEC CICS REWRITE DATASET("CUSTMAS")
+                     FROM(CUSTOMER-MASTER-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE "UPDATE FAILED - RECORD CHANGED, RE-KEY CHANGE"
+                                        TO MSGO
+               PERFORM 8000-SEND-DATAONLY-MAP
+                   THRU 8000-SEND-DATAONLY-MAP-EXIT
+               GO TO 2000-RECEIVE-AND-APPLY-EXIT
+           END-IF.
+
+           IF WS-HIST-FAILED-YES
+               MOVE "ADDRESS UPDATED - HISTORY NOT LOGGED" TO MSGO
+           ELSE
+               MOVE "ADDRESS UPDATED" TO MSGO
+           END-IF.
+           PERFORM 8000-SEND-DATAONLY-MAP
+               THRU 8000-SEND-DATAONLY-MAP-EXIT.
+       2000-RECEIVE-AND-APPLY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2250-FIND-MAILING-INDEX - LOCATE THE TABLE ENTRY THE SCREEN  *
+      *    TYPE CODE IS UPDATING, ALLOCATING A NEW ONE IF NEEDED.       *
+      *    LEAVES WS-MAIL-IDX AT ZERO IF NO MATCHING SLOT EXISTS AND    *
+      *    THE TABLE IS ALREADY FULL - THE CALLER MUST REJECT RATHER    *
+      *    THAN SILENTLY REUSING AN UNRELATED SLOT.                     *
+      ******************************************************************
+       2250-FIND-MAILING-INDEX.
+           MOVE ZERO TO WS-MAIL-IDX.
+
+           PERFORM 2260-CHECK-ONE-SLOT
+               THRU 2260-CHECK-ONE-SLOT-EXIT
+               VARYING CM-ADDR-IDX FROM 1 BY 1
+               UNTIL CM-ADDR-IDX > CM-ADDRESS-COUNT.
+
+           IF WS-MAIL-IDX = ZERO
+                  AND CM-ADDRESS-COUNT < 3
+               ADD 1 TO CM-ADDRESS-COUNT
+               MOVE CM-ADDRESS-COUNT TO WS-MAIL-IDX
+           END-IF.
+       2250-FIND-MAILING-INDEX-EXIT.
+           EXIT.
+
+       2260-CHECK-ONE-SLOT.
+           IF CM-ADDRESS-TYPE (CM-ADDR-IDX) = ATYPEI
+               MOVE CM-ADDR-IDX TO WS-MAIL-IDX
+           END-IF.
+       2260-CHECK-ONE-SLOT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2500-CHECK-DUPLICATE-ADDRESS - BROWSE CUSTADX FOR ANOTHER    *
+      *    CUSTOMER ALREADY SITTING AT THIS ADDRESS-LINE-1 + ZIP1 AS    *
+      *    THEIR BILLING ADDRESS (CUSTADX IS BUILT OVER THE             *
+      *    CM-BILLING-ADDRESS-LINE-1/CM-BILLING-ZIP1 MIRROR).           *
+      ******************************************************************
+       2500-CHECK-DUPLICATE-ADDRESS.
+           MOVE "N"      TO WS-DUP-FOUND-SW.
+           MOVE ADDR1I   TO DK-ADDRESS-LINE-1.
+           MOVE ZIP1I    TO DK-ZIP1.
+
+           EXEC CICS STARTBR DATASET("CUSTADX")
+                     RIDFLD(WS-DUP-CHECK-KEY)
+                     GTEQ
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM 2600-READ-NEXT-DUP
+                   THRU 2600-READ-NEXT-DUP-EXIT
+                   UNTIL WS-RESP NOT = DFHRESP(NORMAL)
+                      OR WS-DUP-FOUND-YES
+
+               EXEC CICS ENDBR DATASET("CUSTADX")
+               END-EXEC
+           END-IF.
+       2500-CHECK-DUPLICATE-ADDRESS-EXIT.
+           EXIT.
+
+       2600-READ-NEXT-DUP.
+           EXEC CICS READNEXT DATASET("CUSTADX")
+                     INTO(WS-DUP-RECORD)
+                     LENGTH(LENGTH OF WS-DUP-RECORD)
+                     RIDFLD(WS-DUP-CHECK-KEY)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               IF DK-ADDRESS-LINE-1 NOT = ADDR1I
+                       OR DK-ZIP1 NOT = ZIP1I
+                   MOVE DFHRESP(ENDFILE) TO WS-RESP
+               ELSE
+                   IF DR-CUSTOMER-ID NOT = CUSTIDI
+                       MOVE "Y" TO WS-DUP-FOUND-SW
+                       MOVE DR-CUSTOMER-ID TO WS-DUP-CUSTOMER-ID
+                   END-IF
+               END-IF
+           END-IF.
+       2600-READ-NEXT-DUP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2700-CAPTURE-HISTORY - SNAPSHOT THE ADDRESS BEING REPLACED   *
+      *    TO ADDRESS-HISTORY BEFORE THE REWRITE, THE SAME AS AD001UPD'S*
+      *    BATCH MAINTENANCE PATH.  THE ONLINE SCREEN IS DOMESTIC-ONLY, *
+      *    SO THE PRIOR VALUE IS ALWAYS CAPTURED FROM THE DOMESTIC      *
+      *    VIEW UNLESS THE SLOT BEING REPLACED WAS LEFT FOREIGN BY A    *
+      *    PRIOR BATCH TRANSACTION.                                    *
+      ******************************************************************
+       2700-CAPTURE-HISTORY.
+           MOVE "N" TO WS-HIST-FAILED-SW.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           MOVE CM-CUSTOMER-ID          TO AH-CUSTOMER-ID.
+           MOVE ATYPEI                  TO AH-ADDRESS-TYPE.
+           MOVE WS-CURRENT-DATE         TO AH-EFFECTIVE-DATE.
+           MOVE WS-CURRENT-TIME         TO AH-EFFECTIVE-TIME.
+           SET AH-SOURCE-ONLINE         TO TRUE.
+           MOVE ADDRESS-LINE-1 OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO AH-PRIOR-ADDRESS-LINE-1.
+           MOVE COUNTRY-CODE OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO AH-PRIOR-COUNTRY-CODE.
+           MOVE POSTAL-CODE OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO AH-PRIOR-POSTAL-CODE.
+           MOVE COUNTRY-NAME OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO AH-PRIOR-COUNTRY-NAME.
+
+           MOVE SPACES                  TO AH-PRIOR-CITY.
+           MOVE SPACES                  TO AH-PRIOR-STATE.
+           MOVE ZERO                    TO AH-PRIOR-ZIP1.
+           MOVE ZERO                    TO AH-PRIOR-ZIP2.
+           MOVE SPACES                  TO AH-PRIOR-INTL-CITY.
+           MOVE SPACES                  TO AH-PRIOR-INTL-PROVINCE.
+
+           IF ADDR-COUNTRY-DOMESTIC OF CM-ADDRESS (WS-MAIL-IDX)
+               MOVE CITY OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO AH-PRIOR-CITY
+               MOVE STATE OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO AH-PRIOR-STATE
+               MOVE ZIP1 OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO AH-PRIOR-ZIP1
+               MOVE ZIP2 OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO AH-PRIOR-ZIP2
+           ELSE
+               MOVE INTL-CITY OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO AH-PRIOR-INTL-CITY
+               MOVE INTL-PROVINCE-OR-STATE OF CM-ADDRESS (WS-MAIL-IDX)
+                                         TO AH-PRIOR-INTL-PROVINCE
+           END-IF.
+
+           EXEC CICS WRITE DATASET("ADDRHIST")
+                     FROM(ADDRESS-HISTORY-RECORD)
+                     RIDFLD(AH-HISTORY-KEY)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE "Y" TO WS-HIST-FAILED-SW
+           END-IF.
+       2700-CAPTURE-HISTORY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-SEND-DATAONLY-MAP - REDISPLAY WITH A STATUS MESSAGE     *
+      ******************************************************************
+       8000-SEND-DATAONLY-MAP.
+           EXEC CICS SEND MAP("AD008M1")
+                     MAPSET("AD008M")
+                     DATAONLY
+                     CURSOR
+           END-EXEC.
+       8000-SEND-DATAONLY-MAP-EXIT.
+           EXIT.
