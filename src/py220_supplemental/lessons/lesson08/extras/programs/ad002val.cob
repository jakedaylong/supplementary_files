@@ -0,0 +1,139 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM:     AD002VAL                                        *
+      *   TITLE:       STATE/ZIP CROSS-REFERENCE VALIDATION SUBROUTINE *
+      *                                                                *
+      *   NARRATIVE:   CALLED BY ADDRESS MAINTENANCE PROGRAMS TO CHECK *
+      *                A STATE/ZIP COMBINATION AGAINST THE STATE-ZIP   *
+      *                CROSS-REFERENCE TABLE BEFORE THE ADDRESS IS     *
+      *                COMMITTED TO THE CUSTOMER MASTER.  THE TABLE IS *
+      *                LOADED FROM THE STATEZIP FILE ON THE FIRST CALL *
+      *                AND KEPT RESIDENT FOR SUBSEQUENT CALLS.         *
+      *                                                                *
+      *   CALLED AS:   CALL "AD002VAL" USING VP-STATE VP-ZIP1          *
+      *                                       VP-RETURN-CODE.          *
+      *                VP-RETURN-CODE:  00 = VALID COMBINATION         *
+      *                                 08 = STATE KNOWN, ZIP OUT OF   *
+      *                                      RANGE FOR THAT STATE      *
+      *                                 12 = STATE NOT ON FILE         *
+      *                                                                *
+      *   AUTHOR:        D. WHITFIELD, DATA ADMINISTRATION             *
+      *   INSTALLATION:  HOME OFFICE DATA CENTER                       *
+      *   DATE-WRITTEN:  08/09/2026                                    *
+      *   DATE-COMPILED:                                               *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   --------------------                                        *
+      *   08/09/2026  DLW  ORIGINAL VERSION.                           *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 AD002VAL.
+       AUTHOR.                     D. WHITFIELD.
+       INSTALLATION.               HOME OFFICE DATA CENTER.
+       DATE-WRITTEN.               08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATE-ZIP-LOAD   ASSIGN TO STATEZIP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATEZIP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATE-ZIP-LOAD
+           LABEL RECORDS ARE STANDARD.
+           COPY STZIPLD.
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATEZIP-STATUS       PIC XX              VALUE "00".
+       77  WS-TABLE-LOADED-SW       PIC X(01)           VALUE "N".
+           88 WS-TABLE-LOADED              VALUE "Y".
+       77  WS-LOAD-EOF-SW           PIC X(01)           VALUE "N".
+           88 WS-LOAD-EOF-YES              VALUE "Y".
+
+       COPY STZIPXRF.
+
+       LINKAGE SECTION.
+       01  VP-STATE                 PIC XX.
+       01  VP-ZIP1                  PIC 9(5).
+       01  VP-RETURN-CODE           PIC 9(02).
+
+       PROCEDURE DIVISION USING VP-STATE
+                                 VP-ZIP1
+                                 VP-RETURN-CODE.
+
+      ******************************************************************
+      *    0000-MAINLINE - VALIDATE ONE STATE/ZIP COMBINATION           *
+      ******************************************************************
+       0000-MAINLINE.
+           IF NOT WS-TABLE-LOADED
+               PERFORM 1000-LOAD-XREF-TABLE
+                   THRU 1000-LOAD-XREF-TABLE-EXIT
+           END-IF.
+
+           MOVE ZERO TO VP-RETURN-CODE.
+
+           SET SZ-IDX TO 1.
+           SEARCH ALL SZ-ENTRY
+               AT END
+                   MOVE 12 TO VP-RETURN-CODE
+               WHEN SZ-STATE (SZ-IDX) = VP-STATE
+                   IF VP-ZIP1 < SZ-ZIP-LOW (SZ-IDX)
+                        OR VP-ZIP1 > SZ-ZIP-HIGH (SZ-IDX)
+                       MOVE 08 TO VP-RETURN-CODE
+                   END-IF
+           END-SEARCH.
+
+           GOBACK.
+
+      ******************************************************************
+      *    1000-LOAD-XREF-TABLE - BUILD THE TABLE FROM STATEZIP         *
+      ******************************************************************
+       1000-LOAD-XREF-TABLE.
+           MOVE ZERO TO SZ-ENTRY-COUNT.
+
+           OPEN INPUT STATE-ZIP-LOAD.
+           IF WS-STATEZIP-STATUS NOT = "00"
+               DISPLAY "AD002VAL - STATEZIP OPEN ERROR "
+                       WS-STATEZIP-STATUS
+               GO TO 1000-LOAD-XREF-TABLE-EXIT
+           END-IF.
+
+           PERFORM 1100-READ-LOAD-RECORD
+               THRU 1100-READ-LOAD-RECORD-EXIT.
+
+           PERFORM 1200-ADD-TABLE-ENTRY
+               THRU 1200-ADD-TABLE-ENTRY-EXIT
+               UNTIL WS-LOAD-EOF-YES.
+
+           CLOSE STATE-ZIP-LOAD.
+
+           SET WS-TABLE-LOADED TO TRUE.
+       1000-LOAD-XREF-TABLE-EXIT.
+           EXIT.
+
+       1100-READ-LOAD-RECORD.
+           READ STATE-ZIP-LOAD
+               AT END
+                   MOVE "Y" TO WS-LOAD-EOF-SW
+           END-READ.
+       1100-READ-LOAD-RECORD-EXIT.
+           EXIT.
+
+       1200-ADD-TABLE-ENTRY.
+           ADD 1 TO SZ-ENTRY-COUNT.
+           MOVE SZL-STATE    TO SZ-STATE (SZ-ENTRY-COUNT).
+           MOVE SZL-ZIP-LOW  TO SZ-ZIP-LOW (SZ-ENTRY-COUNT).
+           MOVE SZL-ZIP-HIGH TO SZ-ZIP-HIGH (SZ-ENTRY-COUNT).
+
+           PERFORM 1100-READ-LOAD-RECORD
+               THRU 1100-READ-LOAD-RECORD-EXIT.
+       1200-ADD-TABLE-ENTRY-EXIT.
+           EXIT.
