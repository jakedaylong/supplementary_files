@@ -0,0 +1,424 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM:     AD001UPD                                        *
+      *   TITLE:       CUSTOMER ADDRESS MAINTENANCE - BATCH UPDATE     *
+      *                                                                *
+      *   NARRATIVE:   READS ADDRESS CHANGE TRANSACTIONS AND APPLIES   *
+      *                THEM TO THE CUSTOMER MASTER.  BEFORE EACH       *
+      *                MASTER ADDRESS IS OVERLAID, THE PRIOR ADDRESS   *
+      *                IS CAPTURED TO THE ADDRESS-HISTORY FILE SO THE  *
+      *                MAILING HISTORY CAN BE RECONSTRUCTED LATER FOR  *
+      *                AUDITS AND NON-DELIVERY DISPUTES.               *
+      *                                                                *
+      *   AUTHOR:        D. WHITFIELD, DATA ADMINISTRATION             *
+      *   INSTALLATION:  HOME OFFICE DATA CENTER                       *
+      *   DATE-WRITTEN:  08/09/2026                                    *
+      *   DATE-COMPILED:                                               *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   --------------------                                        *
+      *   08/09/2026  DLW  ORIGINAL VERSION.                           *
+      *   08/09/2026  DLW  ADDED STATE/ZIP CROSS-REFERENCE VALIDATION  *
+      *                    (CALLS AD002VAL) BEFORE THE NEW ADDRESS IS  *
+      *                    COMMITTED.  REJECTED COMBINATIONS GO TO THE *
+      *                    EXCEPTION QUEUE INSTEAD OF THE MASTER.      *
+      *   08/09/2026  DLW  TRANSACTIONS NOW CARRY AT-ADDRESS-TYPE AND  *
+      *                    ARE APPLIED TO THE MATCHING ENTRY IN THE    *
+      *                    CUSTOMER MASTER'S CM-ADDRESS-TABLE (ADDING  *
+      *                    A NEW ENTRY THE FIRST TIME A TYPE IS SEEN). *
+      *   08/09/2026  DLW  TRANSACTIONS MAY NOW CARRY A FOREIGN        *
+      *                    ADDRESS (AT-NEW-COUNTRY-CODE NOT "US " OR   *
+      *                    SPACES).  THE STATE/ZIP CROSS-REFERENCE     *
+      *                    CHECK ONLY APPLIES TO DOMESTIC ADDRESSES;   *
+      *                    HISTORY CAPTURE AND APPLY NOW MOVE THE      *
+      *                    INTERNATIONAL FIELDS INSTEAD OF CITY/       *
+      *                    STATE/ZIP WHEN THE PRIOR OR NEW ADDRESS IS  *
+      *                    FOREIGN.  AH-HISTORY-KEY NOW INCLUDES THE   *
+      *                    ADDRESS TYPE SO BILLING/SHIPPING/LEGAL      *
+      *                    CHANGES ON THE SAME DAY DO NOT COLLIDE.     *
+      *   08/09/2026  DLW  3000-CAPTURE-HISTORY NOW CLEARS THE FULL    *
+      *                    PRIOR-ADDRESS SNAPSHOT GROUP BEFORE THE     *
+      *                    DOMESTIC/FOREIGN MOVE SO NO FIELD CAN CARRY *
+      *                    A STALE VALUE FROM THE PRIOR CUSTOMER'S     *
+      *                    WRITE FORWARD, AND NOW ALSO CAPTURES        *
+      *                    AH-PRIOR-POSTAL-CODE/AH-PRIOR-COUNTRY-NAME. *
+      *                    4000-APPLY-ADDRESS NOW ALSO REFRESHES       *
+      *                    CM-BILLING-ADDRESS-LINE-1/CM-BILLING-ZIP1,  *
+      *                    THE FIXED-POSITION MIRROR THE CUSTADX       *
+      *                    ALTERNATE INDEX IS BUILT OVER, WHENEVER THE *
+      *                    SLOT BEING APPLIED IS THE BILLING TYPE.     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 AD001UPD.
+       AUTHOR.                     D. WHITFIELD.
+       INSTALLATION.               HOME OFFICE DATA CENTER.
+       DATE-WRITTEN.               08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER  ASSIGN TO CUSTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+
+           SELECT ADDRESS-TRANS    ASSIGN TO ADDRTRAN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ADDRTRAN-STATUS.
+
+           SELECT ADDRESS-HISTORY  ASSIGN TO ADDRHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AH-HISTORY-KEY
+               FILE STATUS IS WS-ADDRHIST-STATUS.
+
+           SELECT EXCEPTION-QUEUE  ASSIGN TO EXCPQ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTMAS.
+
+       FD  ADDRESS-TRANS
+           LABEL RECORDS ARE STANDARD.
+           COPY ADDRTRAN.
+
+       FD  ADDRESS-HISTORY
+           LABEL RECORDS ARE STANDARD.
+           COPY ADDRHIST.
+
+       FD  EXCEPTION-QUEUE
+           LABEL RECORDS ARE STANDARD.
+           COPY EXCPQ.
+
+       WORKING-STORAGE SECTION.
+       77  WS-CUSTMAS-STATUS        PIC XX             VALUE "00".
+       77  WS-ADDRTRAN-STATUS       PIC XX             VALUE "00".
+       77  WS-ADDRHIST-STATUS       PIC XX             VALUE "00".
+       77  WS-EXCPQ-STATUS          PIC XX             VALUE "00".
+       77  WS-EOF-SW                PIC X(01)           VALUE "N".
+           88 WS-EOF-YES                   VALUE "Y".
+       77  WS-TRANS-READ-CT         PIC 9(07) COMP      VALUE ZERO.
+       77  WS-TRANS-APPLIED-CT      PIC 9(07) COMP      VALUE ZERO.
+       77  WS-TRANS-REJECT-CT       PIC 9(07) COMP      VALUE ZERO.
+       77  WS-VALIDATE-RC           PIC 9(02)           VALUE ZERO.
+       77  WS-ADDR-SLOT             PIC 9(01) COMP      VALUE ZERO.
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05 WS-CURRENT-DATE       PIC 9(08).
+           05 WS-CURRENT-TIME       PIC 9(06).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    0000-MAINLINE - PROGRAM CONTROL                             *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-TRANS
+               THRU 2000-PROCESS-TRANS-EXIT
+               UNTIL WS-EOF-YES.
+
+           PERFORM 8000-TERMINATE
+               THRU 8000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    1000-INITIALIZE - OPEN FILES AND PRIME THE READ              *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           OPEN I-O   CUSTOMER-MASTER.
+           IF WS-CUSTMAS-STATUS NOT = "00"
+               DISPLAY "AD001UPD - CUSTOMER MASTER OPEN ERROR "
+                       WS-CUSTMAS-STATUS
+               GO TO 9999-ABEND
+           END-IF.
+
+           OPEN INPUT ADDRESS-TRANS.
+           IF WS-ADDRTRAN-STATUS NOT = "00"
+               DISPLAY "AD001UPD - ADDRESS TRANS OPEN ERROR "
+                       WS-ADDRTRAN-STATUS
+               GO TO 9999-ABEND
+           END-IF.
+
+           OPEN I-O   ADDRESS-HISTORY.
+           IF WS-ADDRHIST-STATUS NOT = "00"
+               DISPLAY "AD001UPD - ADDRESS HISTORY OPEN ERROR "
+                       WS-ADDRHIST-STATUS
+               GO TO 9999-ABEND
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-QUEUE.
+           IF WS-EXCPQ-STATUS NOT = "00"
+               DISPLAY "AD001UPD - EXCEPTION QUEUE OPEN ERROR "
+                       WS-EXCPQ-STATUS
+               GO TO 9999-ABEND
+           END-IF.
+
+           PERFORM 2100-READ-TRANS
+               THRU 2100-READ-TRANS-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-TRANS - APPLY ONE ADDRESS CHANGE TRANSACTION    *
+      ******************************************************************
+       2000-PROCESS-TRANS.
+           ADD 1 TO WS-TRANS-READ-CT.
+
+           MOVE AT-CUSTOMER-ID TO CM-CUSTOMER-ID.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "AD001UPD - NO MASTER FOR CUSTOMER "
+                           AT-CUSTOMER-ID
+                   ADD 1 TO WS-TRANS-REJECT-CT
+                   GO TO 2000-PROCESS-TRANS-EXIT
+           END-READ.
+
+           PERFORM 2050-FIND-ADDRESS-SLOT
+               THRU 2050-FIND-ADDRESS-SLOT-EXIT.
+
+           IF WS-ADDR-SLOT = ZERO
+               DISPLAY "AD001UPD - ADDRESS TABLE FULL FOR CUSTOMER "
+                       AT-CUSTOMER-ID
+               ADD 1 TO WS-TRANS-REJECT-CT
+               GO TO 2000-PROCESS-TRANS-EXIT
+           END-IF.
+
+           PERFORM 3500-VALIDATE-ADDRESS
+               THRU 3500-VALIDATE-ADDRESS-EXIT.
+
+           IF WS-VALIDATE-RC NOT = ZERO
+               PERFORM 3600-LOG-EXCEPTION
+                   THRU 3600-LOG-EXCEPTION-EXIT
+               ADD 1 TO WS-TRANS-REJECT-CT
+               GO TO 2000-PROCESS-TRANS-EXIT
+           END-IF.
+
+           PERFORM 3000-CAPTURE-HISTORY
+               THRU 3000-CAPTURE-HISTORY-EXIT.
+
+           PERFORM 4000-APPLY-ADDRESS
+               THRU 4000-APPLY-ADDRESS-EXIT.
+
+           ADD 1 TO WS-TRANS-APPLIED-CT.
+
+           PERFORM 2100-READ-TRANS
+               THRU 2100-READ-TRANS-EXIT.
+       2000-PROCESS-TRANS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-READ-TRANS - READ NEXT ADDRESS TRANSACTION              *
+      ******************************************************************
+       2100-READ-TRANS.
+           READ ADDRESS-TRANS
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+                   GO TO 2100-READ-TRANS-EXIT
+           END-READ.
+       2100-READ-TRANS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2050-FIND-ADDRESS-SLOT - LOCATE OR ALLOCATE THE TABLE ENTRY  *
+      *    FOR THE ADDRESS TYPE NAMED ON THE TRANSACTION.  WS-ADDR-SLOT *
+      *    IS RETURNED ZERO WHEN THE TYPE IS NEW AND THE TABLE IS FULL. *
+      ******************************************************************
+       2050-FIND-ADDRESS-SLOT.
+           MOVE ZERO TO WS-ADDR-SLOT.
+
+           PERFORM 2060-CHECK-ONE-SLOT
+               THRU 2060-CHECK-ONE-SLOT-EXIT
+               VARYING CM-ADDR-IDX FROM 1 BY 1
+               UNTIL CM-ADDR-IDX > CM-ADDRESS-COUNT.
+
+           IF WS-ADDR-SLOT = ZERO
+                  AND CM-ADDRESS-COUNT < 3
+               ADD 1 TO CM-ADDRESS-COUNT
+               SET CM-ADDR-IDX TO CM-ADDRESS-COUNT
+               MOVE AT-ADDRESS-TYPE TO CM-ADDRESS-TYPE (CM-ADDR-IDX)
+               MOVE CM-ADDRESS-COUNT TO WS-ADDR-SLOT
+           END-IF.
+       2050-FIND-ADDRESS-SLOT-EXIT.
+           EXIT.
+
+       2060-CHECK-ONE-SLOT.
+           IF CM-ADDRESS-TYPE (CM-ADDR-IDX) = AT-ADDRESS-TYPE
+               MOVE CM-ADDR-IDX TO WS-ADDR-SLOT
+           END-IF.
+       2060-CHECK-ONE-SLOT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-CAPTURE-HISTORY - SNAPSHOT THE PRIOR ADDRESS            *
+      ******************************************************************
+       3000-CAPTURE-HISTORY.
+           SET CM-ADDR-IDX TO WS-ADDR-SLOT.
+
+           MOVE CM-CUSTOMER-ID       TO AH-CUSTOMER-ID.
+           MOVE CM-ADDRESS-TYPE (CM-ADDR-IDX)
+                                     TO AH-ADDRESS-TYPE.
+           MOVE WS-CURRENT-DATE      TO AH-EFFECTIVE-DATE.
+           MOVE WS-CURRENT-TIME      TO AH-EFFECTIVE-TIME.
+           MOVE "B"                  TO AH-CHANGE-SOURCE.
+           MOVE ADDRESS-LINE-1 OF CM-ADDRESS (CM-ADDR-IDX)
+                                     TO AH-PRIOR-ADDRESS-LINE-1.
+           MOVE COUNTRY-CODE OF CM-ADDRESS (CM-ADDR-IDX)
+                                     TO AH-PRIOR-COUNTRY-CODE.
+           MOVE POSTAL-CODE OF CM-ADDRESS (CM-ADDR-IDX)
+                                     TO AH-PRIOR-POSTAL-CODE.
+           MOVE COUNTRY-NAME OF CM-ADDRESS (CM-ADDR-IDX)
+                                     TO AH-PRIOR-COUNTRY-NAME.
+
+           MOVE SPACES               TO AH-PRIOR-CITY.
+           MOVE SPACES               TO AH-PRIOR-STATE.
+           MOVE ZERO                 TO AH-PRIOR-ZIP1.
+           MOVE ZERO                 TO AH-PRIOR-ZIP2.
+           MOVE SPACES               TO AH-PRIOR-INTL-CITY.
+           MOVE SPACES               TO AH-PRIOR-INTL-PROVINCE.
+
+           IF ADDR-COUNTRY-DOMESTIC OF CM-ADDRESS (CM-ADDR-IDX)
+               MOVE CITY OF CM-ADDRESS (CM-ADDR-IDX)
+                                     TO AH-PRIOR-CITY
+               MOVE STATE OF CM-ADDRESS (CM-ADDR-IDX)
+                                     TO AH-PRIOR-STATE
+               MOVE ZIP1 OF CM-ADDRESS (CM-ADDR-IDX)
+                                     TO AH-PRIOR-ZIP1
+               MOVE ZIP2 OF CM-ADDRESS (CM-ADDR-IDX)
+                                     TO AH-PRIOR-ZIP2
+           ELSE
+               MOVE INTL-CITY OF CM-ADDRESS (CM-ADDR-IDX)
+                                     TO AH-PRIOR-INTL-CITY
+               MOVE INTL-PROVINCE-OR-STATE OF CM-ADDRESS (CM-ADDR-IDX)
+                                     TO AH-PRIOR-INTL-PROVINCE
+           END-IF.
+
+           WRITE ADDRESS-HISTORY-RECORD
+               INVALID KEY
+                   DISPLAY "AD001UPD - DUPLICATE HISTORY KEY FOR "
+                           AH-CUSTOMER-ID
+           END-WRITE.
+       3000-CAPTURE-HISTORY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3500-VALIDATE-ADDRESS - STATE/ZIP CROSS-REFERENCE CHECK      *
+      ******************************************************************
+       3500-VALIDATE-ADDRESS.
+           MOVE ZERO TO WS-VALIDATE-RC.
+
+           IF AT-COUNTRY-DOMESTIC
+               CALL "AD002VAL" USING AT-NEW-STATE
+                                      AT-NEW-ZIP1
+                                      WS-VALIDATE-RC
+           END-IF.
+
+           IF WS-VALIDATE-RC NOT = ZERO
+               DISPLAY "AD001UPD - STATE/ZIP REJECTED FOR CUSTOMER "
+                       AT-CUSTOMER-ID " RC=" WS-VALIDATE-RC
+           END-IF.
+       3500-VALIDATE-ADDRESS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3600-LOG-EXCEPTION - WRITE A REJECTED CHANGE TO THE QUEUE    *
+      ******************************************************************
+       3600-LOG-EXCEPTION.
+           MOVE AT-CUSTOMER-ID        TO EQ-CUSTOMER-ID.
+           MOVE WS-CURRENT-DATE       TO EQ-REJECT-DATE.
+           MOVE WS-VALIDATE-RC        TO EQ-REJECT-REASON-CD.
+           MOVE AT-NEW-ADDRESS-LINE-1 TO EQ-REJECTED-ADDRESS-LINE-1.
+           MOVE AT-NEW-CITY           TO EQ-REJECTED-CITY.
+           MOVE AT-NEW-STATE          TO EQ-REJECTED-STATE.
+           MOVE AT-NEW-ZIP1           TO EQ-REJECTED-ZIP1.
+           MOVE AT-NEW-ZIP2           TO EQ-REJECTED-ZIP2.
+
+           WRITE EXCEPTION-QUEUE-RECORD.
+       3600-LOG-EXCEPTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    4000-APPLY-ADDRESS - MOVE THE NEW ADDRESS TO THE MASTER      *
+      ******************************************************************
+       4000-APPLY-ADDRESS.
+           SET CM-ADDR-IDX TO WS-ADDR-SLOT.
+
+           MOVE AT-NEW-ADDRESS-LINE-1
+                 TO ADDRESS-LINE-1 OF CM-ADDRESS (CM-ADDR-IDX).
+           MOVE AT-NEW-POSTAL-CODE
+                             TO POSTAL-CODE OF CM-ADDRESS (CM-ADDR-IDX).
+           MOVE AT-NEW-COUNTRY-NAME
+                       TO COUNTRY-NAME OF CM-ADDRESS (CM-ADDR-IDX).
+
+           IF AT-COUNTRY-DOMESTIC
+               MOVE "US " TO COUNTRY-CODE OF CM-ADDRESS (CM-ADDR-IDX)
+               MOVE AT-NEW-CITY  TO CITY OF CM-ADDRESS (CM-ADDR-IDX)
+               MOVE AT-NEW-STATE TO STATE OF CM-ADDRESS (CM-ADDR-IDX)
+               MOVE AT-NEW-ZIP1  TO ZIP1 OF CM-ADDRESS (CM-ADDR-IDX)
+               MOVE AT-NEW-ZIP2  TO ZIP2 OF CM-ADDRESS (CM-ADDR-IDX)
+           ELSE
+               MOVE AT-NEW-COUNTRY-CODE
+                             TO COUNTRY-CODE OF CM-ADDRESS (CM-ADDR-IDX)
+               MOVE AT-NEW-INTL-CITY
+                             TO INTL-CITY OF CM-ADDRESS (CM-ADDR-IDX)
+               MOVE AT-NEW-INTL-PROVINCE
+                  TO INTL-PROVINCE-OR-STATE OF CM-ADDRESS (CM-ADDR-IDX)
+           END-IF.
+
+           IF CM-ADDR-TYPE-BILLING (CM-ADDR-IDX)
+               MOVE AT-NEW-ADDRESS-LINE-1 TO CM-BILLING-ADDRESS-LINE-1
+               IF AT-COUNTRY-DOMESTIC
+                   MOVE AT-NEW-ZIP1       TO CM-BILLING-ZIP1
+               ELSE
+                   MOVE ZERO              TO CM-BILLING-ZIP1
+               END-IF
+           END-IF.
+
+           REWRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "AD001UPD - REWRITE FAILED FOR "
+                           CM-CUSTOMER-ID
+           END-REWRITE.
+       4000-APPLY-ADDRESS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-TERMINATE - CLOSE FILES AND REPORT COUNTS               *
+      ******************************************************************
+       8000-TERMINATE.
+           DISPLAY "AD001UPD - TRANSACTIONS READ    " WS-TRANS-READ-CT.
+           DISPLAY "AD001UPD - TRANSACTIONS APPLIED  "
+                   WS-TRANS-APPLIED-CT.
+           DISPLAY "AD001UPD - TRANSACTIONS REJECTED "
+                   WS-TRANS-REJECT-CT.
+
+           CLOSE CUSTOMER-MASTER.
+           CLOSE ADDRESS-TRANS.
+           CLOSE ADDRESS-HISTORY.
+           CLOSE EXCEPTION-QUEUE.
+       8000-TERMINATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9999-ABEND - FATAL FILE ERROR                                *
+      ******************************************************************
+       9999-ABEND.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
