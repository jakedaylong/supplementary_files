@@ -0,0 +1,363 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM:     AD003NCO                                        *
+      *   TITLE:       MONTHLY NCOA BATCH MATCHING JOB                 *
+      *                                                                *
+      *   NARRATIVE:   EXTRACTS THE ADDRESS GROUP FROM EVERY CUSTOMER  *
+      *                MASTER RECORD, SORTS THE EXTRACT ON THE SAME    *
+      *                KEY AS THE LICENSED USPS NCOA FILE (STATE +     *
+      *                ZIP1 + ADDRESS-LINE-1), AND MATCH-MERGES THE     *
+      *                TWO SEQUENTIAL STREAMS.  HIGH-CONFIDENCE        *
+      *                MATCHES ARE WRITTEN TO THE AUTO-UPDATE FEED     *
+      *                (PICKED UP BY AD001UPD AS ADDRESS CHANGE        *
+      *                TRANSACTIONS); PARTIAL MATCHES GO TO THE MANUAL *
+      *                REVIEW REPORT FOR A CLERK TO WORK.              *
+      *                                                                *
+      *   AUTHOR:        D. WHITFIELD, DATA ADMINISTRATION             *
+      *   INSTALLATION:  HOME OFFICE DATA CENTER                       *
+      *   DATE-WRITTEN:  08/09/2026                                    *
+      *   DATE-COMPILED:                                               *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   --------------------                                        *
+      *   08/09/2026  DLW  ORIGINAL VERSION.                           *
+      *   08/09/2026  DLW  CUSTOMER MASTER NOW CARRIES AN ADDRESS-TYPE *
+      *                    TABLE.  NCOA MATCHING WORKS AGAINST THE     *
+      *                    BILLING ADDRESS, FALLING BACK TO THE FIRST  *
+      *                    TABLE ENTRY WHEN NO BILLING TYPE IS ON FILE.*
+      *   08/09/2026  DLW  NCOA IS A USPS DOMESTIC-ONLY PRODUCT.       *
+      *                    CUSTOMERS WHOSE BILLING ADDRESS IS NOT      *
+      *                    DOMESTIC ARE NO LONGER EXTRACTED FOR        *
+      *                    MATCHING; THEY ARE COUNTED AND SKIPPED.     *
+      *   08/09/2026  DLW  THE AUTO-UPDATE FEED NOW CARRIES            *
+      *                    ADDRESS-TRANSACTION-RECORD (COPY ADDRTRAN)  *
+      *                    INSTEAD OF THE OLD AUTO-UPDATE-RECORD       *
+      *                    LAYOUT, SO IT IS THE SAME FORMAT AD001UPD   *
+      *                    ALREADY READS AS ADDRESS CHANGE             *
+      *                    TRANSACTIONS - A HIGH-CONFIDENCE MATCH NOW  *
+      *                    FLOWS STRAIGHT INTO THE NEXT AD001UPD RUN   *
+      *                    WITHOUT A SEPARATE CONVERSION STEP.  THE    *
+      *                    BILLING ADDRESS TYPE IS ASSUMED (NCOA       *
+      *                    MATCHING WORKS AGAINST THE BILLING ENTRY    *
+      *                    ONLY, PER THE NOTE ABOVE).                  *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 AD003NCO.
+       AUTHOR.                     D. WHITFIELD.
+       INSTALLATION.               HOME OFFICE DATA CENTER.
+       DATE-WRITTEN.               08/09/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.            IBM-370.
+       OBJECT-COMPUTER.            IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER  ASSIGN TO CUSTMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+
+           SELECT CUSTOMER-SORT    ASSIGN TO SRTWK01.
+
+           SELECT NCOA-FILE        ASSIGN TO NCOAFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NCOA-STATUS.
+
+           SELECT AUTO-UPDATE-FEED ASSIGN TO AUTOUPD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUTOUPD-STATUS.
+
+           SELECT MANUAL-REVIEW-RPT ASSIGN TO MANREVRP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MANREV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTMAS.
+
+       SD  CUSTOMER-SORT.
+           COPY CUSTEXT.
+
+       FD  NCOA-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY NCOAREC.
+
+       FD  AUTO-UPDATE-FEED
+           LABEL RECORDS ARE STANDARD.
+           COPY ADDRTRAN.
+
+       FD  MANUAL-REVIEW-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  MANUAL-REVIEW-LINE        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CUSTMAS-STATUS        PIC XX              VALUE "00".
+       77  WS-NCOA-STATUS           PIC XX              VALUE "00".
+       77  WS-AUTOUPD-STATUS        PIC XX              VALUE "00".
+       77  WS-MANREV-STATUS         PIC XX              VALUE "00".
+       77  WS-MASTER-EOF-SW         PIC X(01)           VALUE "N".
+           88 WS-MASTER-EOF-YES            VALUE "Y".
+       77  WS-SORT-EOF-SW           PIC X(01)           VALUE "N".
+           88 WS-SORT-EOF-YES               VALUE "Y".
+       77  WS-NCOA-EOF-SW           PIC X(01)           VALUE "N".
+           88 WS-NCOA-EOF-YES               VALUE "Y".
+       77  WS-AUTO-UPDATE-CT        PIC 9(07) COMP      VALUE ZERO.
+       77  WS-MANUAL-REVIEW-CT      PIC 9(07) COMP      VALUE ZERO.
+       77  WS-NO-MATCH-CT           PIC 9(07) COMP      VALUE ZERO.
+       77  WS-FOREIGN-SKIP-CT       PIC 9(07) COMP      VALUE ZERO.
+       77  WS-MAIL-IDX              PIC 9(01) COMP      VALUE 1.
+
+       01  WS-REPORT-HEADING.
+           05 FILLER                PIC X(20)
+                   VALUE "NCOA MANUAL REVIEW -".
+           05 FILLER                PIC X(112) VALUE SPACES.
+
+       01  WS-REPORT-DETAIL.
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 RD-CUSTOMER-ID        PIC 9(09).
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 RD-OLD-ADDRESS-LINE-1 PIC X(40).
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 RD-NEW-ADDRESS-LINE-1 PIC X(40).
+           05 FILLER                PIC X(22) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    0000-MAINLINE - PROGRAM CONTROL                              *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           SORT CUSTOMER-SORT
+               ASCENDING KEY CX-OLD-KEY
+               INPUT PROCEDURE IS 2000-EXTRACT-CUSTOMERS
+                   THRU 2000-EXTRACT-CUSTOMERS-EXIT
+               OUTPUT PROCEDURE IS 3000-MATCH-NCOA
+                   THRU 3000-MATCH-NCOA-EXIT.
+
+           PERFORM 8000-TERMINATE
+               THRU 8000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    1000-INITIALIZE - OPEN THE FILES NOT OWNED BY THE SORT       *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT AUTO-UPDATE-FEED.
+           OPEN OUTPUT MANUAL-REVIEW-RPT.
+
+           MOVE "NCOA MANUAL REVIEW REPORT" TO WS-REPORT-HEADING.
+           WRITE MANUAL-REVIEW-LINE FROM WS-REPORT-HEADING.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-EXTRACT-CUSTOMERS - RELEASE ONE SORT RECORD PER MASTER  *
+      ******************************************************************
+       2000-EXTRACT-CUSTOMERS.
+           OPEN INPUT CUSTOMER-MASTER.
+           IF WS-CUSTMAS-STATUS NOT = "00"
+               DISPLAY "AD003NCO - CUSTOMER MASTER OPEN ERROR "
+                       WS-CUSTMAS-STATUS
+               GO TO 2000-EXTRACT-CUSTOMERS-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-MASTER
+               THRU 2100-READ-MASTER-EXIT.
+
+           PERFORM 2200-RELEASE-EXTRACT
+               THRU 2200-RELEASE-EXTRACT-EXIT
+               UNTIL WS-MASTER-EOF-YES.
+
+           CLOSE CUSTOMER-MASTER.
+       2000-EXTRACT-CUSTOMERS-EXIT.
+           EXIT.
+
+       2100-READ-MASTER.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-MASTER-EOF-SW
+           END-READ.
+       2100-READ-MASTER-EXIT.
+           EXIT.
+
+       2200-RELEASE-EXTRACT.
+           PERFORM 2250-FIND-MAILING-INDEX
+               THRU 2250-FIND-MAILING-INDEX-EXIT.
+
+           IF NOT ADDR-COUNTRY-DOMESTIC OF CM-ADDRESS (WS-MAIL-IDX)
+               ADD 1 TO WS-FOREIGN-SKIP-CT
+               PERFORM 2100-READ-MASTER
+                   THRU 2100-READ-MASTER-EXIT
+               GO TO 2200-RELEASE-EXTRACT-EXIT
+           END-IF.
+
+           MOVE STATE OF CM-ADDRESS (WS-MAIL-IDX)         TO CX-STATE.
+           MOVE ZIP1 OF CM-ADDRESS (WS-MAIL-IDX)          TO CX-ZIP1.
+           MOVE ADDRESS-LINE-1 OF CM-ADDRESS (WS-MAIL-IDX)
+                                              TO CX-ADDRESS-LINE-1.
+           MOVE CM-CUSTOMER-ID               TO CX-CUSTOMER-ID.
+           MOVE CITY OF CM-ADDRESS (WS-MAIL-IDX)           TO CX-CITY.
+           MOVE ZIP2 OF CM-ADDRESS (WS-MAIL-IDX)           TO CX-ZIP2.
+
+           RELEASE CUSTOMER-EXTRACT-RECORD.
+
+           PERFORM 2100-READ-MASTER
+               THRU 2100-READ-MASTER-EXIT.
+       2200-RELEASE-EXTRACT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2250-FIND-MAILING-INDEX - LOCATE THE BILLING ADDRESS ENTRY,  *
+      *    DEFAULTING TO TABLE ENTRY 1 WHEN NO BILLING TYPE IS ON FILE. *
+      ******************************************************************
+       2250-FIND-MAILING-INDEX.
+           MOVE 1 TO WS-MAIL-IDX.
+
+           PERFORM 2260-CHECK-ONE-TYPE
+               THRU 2260-CHECK-ONE-TYPE-EXIT
+               VARYING CM-ADDR-IDX FROM 1 BY 1
+               UNTIL CM-ADDR-IDX > CM-ADDRESS-COUNT.
+       2250-FIND-MAILING-INDEX-EXIT.
+           EXIT.
+
+       2260-CHECK-ONE-TYPE.
+           IF CM-ADDR-TYPE-BILLING (CM-ADDR-IDX)
+               MOVE CM-ADDR-IDX TO WS-MAIL-IDX
+           END-IF.
+       2260-CHECK-ONE-TYPE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-MATCH-NCOA - MATCH-MERGE SORTED EXTRACT AGAINST NCOA    *
+      ******************************************************************
+       3000-MATCH-NCOA.
+           OPEN INPUT NCOA-FILE.
+           IF WS-NCOA-STATUS NOT = "00"
+               DISPLAY "AD003NCO - NCOA FILE OPEN ERROR " WS-NCOA-STATUS
+               GO TO 3000-MATCH-NCOA-EXIT
+           END-IF.
+
+           PERFORM 3100-RETURN-SORT
+               THRU 3100-RETURN-SORT-EXIT.
+           PERFORM 3200-READ-NCOA
+               THRU 3200-READ-NCOA-EXIT.
+
+           PERFORM 3300-MATCH-ONE-PAIR
+               THRU 3300-MATCH-ONE-PAIR-EXIT
+               UNTIL WS-SORT-EOF-YES.
+
+           CLOSE NCOA-FILE.
+       3000-MATCH-NCOA-EXIT.
+           EXIT.
+
+       3100-RETURN-SORT.
+           RETURN CUSTOMER-SORT
+               AT END
+                   MOVE "Y" TO WS-SORT-EOF-SW
+           END-RETURN.
+       3100-RETURN-SORT-EXIT.
+           EXIT.
+
+       3200-READ-NCOA.
+           READ NCOA-FILE
+               AT END
+                   MOVE "Y" TO WS-NCOA-EOF-SW
+           END-READ.
+       3200-READ-NCOA-EXIT.
+           EXIT.
+
+       3300-MATCH-ONE-PAIR.
+           IF WS-NCOA-EOF-YES
+               ADD 1 TO WS-NO-MATCH-CT
+               PERFORM 3100-RETURN-SORT
+                   THRU 3100-RETURN-SORT-EXIT
+               GO TO 3300-MATCH-ONE-PAIR-EXIT
+           END-IF.
+
+           IF CX-OLD-KEY OF CUSTOMER-EXTRACT-RECORD
+                  < NCOA-OLD-KEY
+               ADD 1 TO WS-NO-MATCH-CT
+               PERFORM 3100-RETURN-SORT
+                   THRU 3100-RETURN-SORT-EXIT
+               GO TO 3300-MATCH-ONE-PAIR-EXIT
+           END-IF.
+
+           IF CX-OLD-KEY OF CUSTOMER-EXTRACT-RECORD
+                  > NCOA-OLD-KEY
+               PERFORM 3200-READ-NCOA
+                   THRU 3200-READ-NCOA-EXIT
+               GO TO 3300-MATCH-ONE-PAIR-EXIT
+           END-IF.
+
+           IF NCOA-HIGH-CONFIDENCE
+               PERFORM 3400-WRITE-AUTO-UPDATE
+                   THRU 3400-WRITE-AUTO-UPDATE-EXIT
+           ELSE
+               PERFORM 3500-WRITE-MANUAL-REVIEW
+                   THRU 3500-WRITE-MANUAL-REVIEW-EXIT
+           END-IF.
+
+           PERFORM 3100-RETURN-SORT
+               THRU 3100-RETURN-SORT-EXIT.
+       3300-MATCH-ONE-PAIR-EXIT.
+           EXIT.
+
+       3400-WRITE-AUTO-UPDATE.
+           MOVE CX-CUSTOMER-ID          TO AT-CUSTOMER-ID.
+           SET AT-TYPE-BILLING          TO TRUE.
+           MOVE NCOA-NEW-ADDRESS-LINE-1 TO AT-NEW-ADDRESS-LINE-1.
+           MOVE NCOA-NEW-CITY           TO AT-NEW-CITY.
+           MOVE NCOA-NEW-STATE          TO AT-NEW-STATE.
+           MOVE NCOA-NEW-ZIP1           TO AT-NEW-ZIP1.
+           MOVE NCOA-NEW-ZIP2           TO AT-NEW-ZIP2.
+           MOVE SPACES                  TO AT-NEW-POSTAL-CODE.
+           MOVE "US "                   TO AT-NEW-COUNTRY-CODE.
+           MOVE SPACES                  TO AT-NEW-COUNTRY-NAME.
+           MOVE SPACES                  TO AT-NEW-INTL-CITY.
+           MOVE SPACES                  TO AT-NEW-INTL-PROVINCE.
+
+           WRITE ADDRESS-TRANSACTION-RECORD.
+
+           ADD 1 TO WS-AUTO-UPDATE-CT.
+       3400-WRITE-AUTO-UPDATE-EXIT.
+           EXIT.
+
+       3500-WRITE-MANUAL-REVIEW.
+           MOVE SPACES TO WS-REPORT-DETAIL.
+           MOVE CX-CUSTOMER-ID          TO RD-CUSTOMER-ID.
+           MOVE CX-ADDRESS-LINE-1       TO RD-OLD-ADDRESS-LINE-1.
+           MOVE NCOA-NEW-ADDRESS-LINE-1 TO RD-NEW-ADDRESS-LINE-1.
+
+           WRITE MANUAL-REVIEW-LINE FROM WS-REPORT-DETAIL.
+
+           ADD 1 TO WS-MANUAL-REVIEW-CT.
+       3500-WRITE-MANUAL-REVIEW-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-TERMINATE - CLOSE FILES AND REPORT COUNTS               *
+      ******************************************************************
+       8000-TERMINATE.
+           DISPLAY "AD003NCO - AUTO-UPDATE MATCHES   "
+                   WS-AUTO-UPDATE-CT.
+           DISPLAY "AD003NCO - MANUAL REVIEW MATCHES "
+                   WS-MANUAL-REVIEW-CT.
+           DISPLAY "AD003NCO - NO MATCH FOUND        " WS-NO-MATCH-CT.
+           DISPLAY "AD003NCO - FOREIGN ADDR SKIPPED  "
+                   WS-FOREIGN-SKIP-CT.
+
+           CLOSE AUTO-UPDATE-FEED.
+           CLOSE MANUAL-REVIEW-RPT.
+       8000-TERMINATE-EXIT.
+           EXIT.
